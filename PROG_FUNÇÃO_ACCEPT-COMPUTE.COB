@@ -6,8 +6,32 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-STATUS.
+
+           SELECT BATCH-FILE ASSIGN TO "SALDOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-BATCH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-FILE.
+        01 LEDGER-LINE PIC X(080).
+
+       FD  BATCH-FILE.
+        01 BATCH-REC.
+         05 BATCH-CONTA  PIC 9(05).
+         05 BATCH-SALDO  PIC 9(10).
+         05 BATCH-TIPO   PIC X(01).
+         05 BATCH-VALOR  PIC 9(10).
+         05 BATCH-MOEDA  PIC X(03).
 
       *=================================================================
        WORKING-STORAGE                         SECTION.
@@ -15,20 +39,189 @@
       *    SPACES VC ATRIBUI UM ESPA�O PARA UM VARIAVEL.
       *    ACCEPT RECEBE A VARIAVEL.
        77  WRK-SALDO   PIC 9(10)  VALUE ZEROS.
-       77  WRK-RESULTADO  PIC 9(2)V99  VALUE ZEROS.
+       77  WRK-RESULTADO  PIC 9(10)V99  VALUE ZEROS.
        77  WRK-VALOR  PIC 9(10)  VALUE ZEROS.
+       77  WRK-TIPO    PIC X(01)  VALUE "C".
+       77  WRK-MOEDA   PIC X(03)  VALUE "BRL".
+       77  WRK-LEDGER-STATUS PIC X(02) VALUE ZEROS.
+       77  WRK-DATA-HORA     PIC X(020) VALUE SPACES.
+       77  WRK-SALDO-CAMPO     PIC Z(9)9.
+       77  WRK-VALOR-CAMPO     PIC Z(9)9.
+       77  WRK-RESULTADO-CAMPO PIC Z(9)9.99-.
+       77  WRK-SALDO-NEGATIVO  PIC X(01) VALUE "N".
+       77  WRK-BATCH-STATUS    PIC X(02) VALUE ZEROS.
+       77  WRK-MODO            PIC 9(01) VALUE 1.
+       77  WRK-CONTA           PIC 9(05) VALUE ZEROS.
+       77  WRK-RETURN-CODE     PIC 9(02) VALUE ZEROS.
+       77  WRK-ERRO-ARQUIVO    PIC X(020) VALUE SPACES.
+       77  WRK-ERRO-STATUS     PIC X(02) VALUE ZEROS.
+       77  WRK-SALDO-VALIDO    PIC X(01) VALUE "S".
+       77  WRK-VAL-GENERICO    PIC S9(9)V9(2) VALUE ZEROS.
+       77  WRK-MIN-GENERICO    PIC S9(9)V9(2) VALUE ZEROS.
+       77  WRK-MAX-GENERICO    PIC S9(9)V9(2) VALUE ZEROS.
 
       *=================================================================
        PROCEDURE                              DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "DIGITE UM VALOR".
+           DISPLAY "MODO: 1-INTERATIVO  2-LOTE (ARQUIVO SALDOS.DAT)".
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF.
+
+      * Lets a batch scheduler tell success from a validation failure
+      * without scraping the DISPLAY output: 0 all transactions were
+      * accepted, 4 at least one was recused, 8 SALDOS.DAT was missing.
+           MOVE WRK-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+
+       PROCESSAR-INTERATIVO.
+           DISPLAY "DIGITE O SALDO ATUAL".
            ACCEPT WRK-SALDO.
-           COMPUTE WRK-RESULTADO = (WRK-SALDO + 10)/2.
-           DISPLAY "O RESULTADO E " WRK-RESULTADO.
+           PERFORM VALIDAR-SALDO-INFORMADO.
+           IF WRK-SALDO-VALIDO = "S"
+               DISPLAY "TIPO DE TRANSACAO (C-CREDITO D-DEBITO)"
+               ACCEPT WRK-TIPO
+               DISPLAY "DIGITE O VALOR DA TRANSACAO"
+               ACCEPT WRK-VALOR
+               DISPLAY "CODIGO DA MOEDA (EX: BRL, USD)"
+               ACCEPT WRK-MOEDA
+               PERFORM CALCULAR-RESULTADO
+           ELSE
+               DISPLAY "SALDO INFORMADO INVALIDO - TRANSACAO RECUSADA"
+               IF WRK-RETURN-CODE < 4
+                   MOVE 4 TO WRK-RETURN-CODE
+               END-IF
+           END-IF.
 
+       VALIDAR-SALDO-INFORMADO.
+      * WRK-SALDO used to go straight from ACCEPT into the credit/debit
+      * math with no edit at all; run it past the same shared range
+      * check every other operator-entered field now uses. The shared
+      * routine's linkage tops out at PIC S9(9)V9(2), so the ceiling
+      * here is below WRK-SALDO's own PIC 9(10) - a balance above
+      * 999,999,999.99 is rejected rather than risk a mismatched CALL.
+           MOVE WRK-SALDO TO WRK-VAL-GENERICO.
+           MOVE ZEROS TO WRK-MIN-GENERICO.
+           MOVE 999999999.99 TO WRK-MAX-GENERICO.
+           CALL "VALIDAR-NUMERO-EDITADO" USING WRK-VAL-GENERICO
+               WRK-MIN-GENERICO WRK-MAX-GENERICO WRK-SALDO-VALIDO.
 
+       PROCESSAR-LOTE.
+      * One account at a time from an interactive ACCEPT only works
+      * one account at a time; read SALDOS.DAT and run the same
+      * calculation for every account/transaction pair in one job.
+           OPEN INPUT BATCH-FILE.
+           IF WRK-BATCH-STATUS = "35"
+               DISPLAY "ARQUIVO SALDOS.DAT NAO ENCONTRADO"
+               MOVE 8 TO WRK-RETURN-CODE
+           ELSE
+               IF WRK-BATCH-STATUS NOT = "00"
+                   MOVE "BATCH-FILE" TO WRK-ERRO-ARQUIVO
+                   MOVE WRK-BATCH-STATUS TO WRK-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               PERFORM UNTIL WRK-BATCH-STATUS = "10"
+                   READ BATCH-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE BATCH-CONTA TO WRK-CONTA
+                           MOVE BATCH-SALDO TO WRK-SALDO
+                           MOVE BATCH-TIPO TO WRK-TIPO
+                           MOVE BATCH-VALOR TO WRK-VALOR
+                           IF BATCH-MOEDA = SPACES
+                               MOVE "BRL" TO WRK-MOEDA
+                           ELSE
+                               MOVE BATCH-MOEDA TO WRK-MOEDA
+                           END-IF
+                           DISPLAY "CONTA " WRK-CONTA
+                           PERFORM VALIDAR-SALDO-INFORMADO
+                           IF WRK-SALDO-VALIDO = "S"
+                               PERFORM CALCULAR-RESULTADO
+                           ELSE
+                               DISPLAY "SALDO INFORMADO INVALIDO - "
+                                   "TRANSACAO RECUSADA"
+                               IF WRK-RETURN-CODE < 4
+                                   MOVE 4 TO WRK-RETURN-CODE
+                               END-IF
+                           END-IF
+                   END-READ
+                   IF WRK-BATCH-STATUS NOT = "00"
+                           AND WRK-BATCH-STATUS NOT = "10"
+                       MOVE "BATCH-FILE" TO WRK-ERRO-ARQUIVO
+                       MOVE WRK-BATCH-STATUS TO WRK-ERRO-STATUS
+                       PERFORM TRATAR-ERRO-ARQUIVO
+                   END-IF
+               END-PERFORM
+               CLOSE BATCH-FILE
+           END-IF.
 
+       CALCULAR-RESULTADO.
+      * WRK-VALOR used to sit unused next to a constant "+10" test
+      * formula; it is now the real transaction amount, applied to
+      * WRK-SALDO as a credit or a debit depending on WRK-TIPO.
+           MOVE "N" TO WRK-SALDO-NEGATIVO.
+           IF WRK-TIPO = "D" AND WRK-VALOR > WRK-SALDO
+               MOVE "S" TO WRK-SALDO-NEGATIVO
+               DISPLAY "TRANSACAO RECUSADA - SALDO FICARIA NEGATIVO"
+               IF WRK-RETURN-CODE < 4
+                   MOVE 4 TO WRK-RETURN-CODE
+               END-IF
+           ELSE
+               IF WRK-TIPO = "D"
+                   COMPUTE WRK-RESULTADO = WRK-SALDO - WRK-VALOR
+               ELSE
+                   COMPUTE WRK-RESULTADO = WRK-SALDO + WRK-VALOR
+               END-IF
+               DISPLAY "O RESULTADO E " WRK-RESULTADO
+               PERFORM GRAVAR-LEDGER
+           END-IF.
 
+       GRAVAR-LEDGER.
+      * Every calculation used to vanish off the screen as soon as it
+      * scrolled; append it to a ledger file with a timestamp instead
+      * so there is a record of what was calculated and when.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-HORA(1:8).
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-DATA-HORA(10:6).
+           MOVE WRK-SALDO TO WRK-SALDO-CAMPO.
+           MOVE WRK-VALOR TO WRK-VALOR-CAMPO.
+           MOVE WRK-RESULTADO TO WRK-RESULTADO-CAMPO.
+           MOVE SPACES TO LEDGER-LINE.
+           STRING WRK-DATA-HORA(1:8) "-" WRK-DATA-HORA(10:6)
+               " MOEDA=" WRK-MOEDA
+               " SALDO=" WRK-SALDO-CAMPO
+               " TIPO=" WRK-TIPO
+               " VALOR=" WRK-VALOR-CAMPO
+               " RESULTADO=" WRK-RESULTADO-CAMPO
+               DELIMITED BY SIZE INTO LEDGER-LINE.
+           OPEN EXTEND LEDGER-FILE.
+           IF WRK-LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+           IF WRK-LEDGER-STATUS NOT = "00"
+               MOVE "LEDGER-FILE" TO WRK-ERRO-ARQUIVO
+               MOVE WRK-LEDGER-STATUS TO WRK-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           WRITE LEDGER-LINE.
+           IF WRK-LEDGER-STATUS NOT = "00"
+               MOVE "LEDGER-FILE" TO WRK-ERRO-ARQUIVO
+               MOVE WRK-LEDGER-STATUS TO WRK-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE LEDGER-FILE.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found, already handled above) means a real I/O
+      * problem; log which file and status code and stop instead of
+      * pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WRK-ERRO-ARQUIVO
+               " STATUS=" WRK-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
