@@ -0,0 +1,188 @@
+
+      ******************************************************************
+      * Author:Rafael FErreira
+      * Date: 08/08/2026
+      * Purpose: List customers with a birthday in the current month,
+      *          sorted by day, off the CLIENTE customer master.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. PROG_BDAYRPT.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+           SELECT WORK-IN-FILE ASSIGN TO "BDAYIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT WORK-OUT-FILE ASSIGN TO "BDAYOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-OUT-STATUS.
+
+           SELECT BDAY-REPORT ASSIGN TO "BDAYRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO "BDAYSORT.TMP".
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       FILE                                    SECTION.
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       FD  WORK-IN-FILE.
+        01 WORK-IN-REC PIC X(050).
+
+       FD  WORK-OUT-FILE.
+        01 WORK-OUT-REC PIC X(050).
+
+       SD  SORT-FILE.
+        01 SORT-REC PIC X(050).
+
+       FD  BDAY-REPORT.
+        01 BDAY-LINE PIC X(080).
+
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+
+        77 WS-CLIENTE-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-WORK-STATUS    PIC X(02) VALUE ZEROS.
+        77 WS-WORK-OUT-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-REPORT-STATUS  PIC X(02) VALUE ZEROS.
+        77 WS-EOF            PIC X(01) VALUE "N".
+        77 WS-HOJE            PIC 9(08) VALUE ZEROS.
+        77 WS-MES-ATUAL        PIC 9(02) VALUE ZEROS.
+        01 WS-SORT-KEY PIC 9(06).
+        77 WS-ERRO-ARQUIVO   PIC X(020) VALUE SPACES.
+        77 WS-ERRO-STATUS    PIC X(02) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                               DIVISION.
+
+       MAIN-PROCEDURE.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-ATUAL.
+
+           OPEN INPUT CLIENTE-FILE.
+           IF WS-CLIENTE-STATUS NOT = "00"
+               MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           OPEN OUTPUT WORK-IN-FILE.
+           IF WS-WORK-STATUS NOT = "00"
+               MOVE "WORK-IN-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-WORK-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           PERFORM SELECIONAR-ANIVERSARIANTES UNTIL WS-EOF = "Y".
+
+           CLOSE CLIENTE-FILE.
+           CLOSE WORK-IN-FILE.
+
+      * SORT-FILE carries DIA/CODIGO/NOME pairs; sorting by day puts the
+      * report out in calendar order for the current month.
+           SORT SORT-FILE ASCENDING SORT-REC
+               USING WORK-IN-FILE
+               GIVING WORK-OUT-FILE.
+
+           OPEN INPUT WORK-OUT-FILE.
+           IF WS-WORK-OUT-STATUS NOT = "00"
+               MOVE "WORK-OUT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-WORK-OUT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           OPEN OUTPUT BDAY-REPORT.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "BDAY-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           MOVE SPACES TO BDAY-LINE.
+           STRING "ANIVERSARIANTES DO MES " WS-MES-ATUAL
+               DELIMITED BY SIZE INTO BDAY-LINE.
+           WRITE BDAY-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "BDAY-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           MOVE "N" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ WORK-OUT-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE WORK-OUT-REC TO BDAY-LINE
+                       WRITE BDAY-LINE
+               END-READ
+               IF WS-WORK-OUT-STATUS NOT = "00"
+                       AND WS-WORK-OUT-STATUS NOT = "10"
+                   MOVE "WORK-OUT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-WORK-OUT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               IF WS-REPORT-STATUS NOT = "00"
+                   MOVE "BDAY-REPORT" TO WS-ERRO-ARQUIVO
+                   MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+
+           CLOSE WORK-OUT-FILE.
+           CLOSE BDAY-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       SELECIONAR-ANIVERSARIANTES.
+           READ CLIENTE-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF NASC-MES = WS-MES-ATUAL
+                       MOVE SPACES TO WORK-IN-REC
+                       STRING NASC-DIA DELIMITED BY SIZE
+                           CODIGO DELIMITED BY SIZE
+                           " " NOME DELIMITED BY SIZE
+                           INTO WORK-IN-REC
+                       WRITE WORK-IN-REC
+                       IF WS-WORK-STATUS NOT = "00"
+                           MOVE "WORK-IN-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-WORK-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+           END-READ.
+           IF WS-CLIENTE-STATUS NOT = "00"
+                   AND WS-CLIENTE-STATUS NOT = "10"
+               MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success) or 10 (end of file)
+      * means a real I/O problem; log which file and status code and
+      * stop instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+                            END PROGRAM PROG_BDAYRPT.
