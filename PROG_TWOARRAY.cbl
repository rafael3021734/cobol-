@@ -8,11 +8,30 @@
        IDENTIFICATION                              DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+      *=================================================================
+       ENVIRONMENT                                 DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                                SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO "DEPTFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT EXTRATO-FILE ASSIGN TO "EXTRATO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+
       *=================================================================
        DATA                                        DIVISION.
 
       *=================================================================
        FILE                                        SECTION.
+       FD  DEPT-FILE.
+        01 DEPT-REC.
+         05 DEPT-NOME PIC X(10).
+
+       FD  EXTRATO-FILE.
+        01 EXTRATO-LINE PIC X(80).
       *=================================================================
        WORKING-STORAGE                             SECTION.
         01  WS-EMP-GROUP.
@@ -21,17 +40,165 @@
          10 WS-EMP-PROJ OCCURS 5 TIMES.
          15 WS-EMP-ID PIC 9(5) VALUE ZEROS.
          15 WS-EMP1 PIC X(5) VALUE ZEROS.
+         15 WS-HORAS PIC 9(3)V99 VALUE ZEROS.
+
+        77 WS-DEPT-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-EXTRATO-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-HORAS-CAMPO PIC ZZ9.99.
+        77 WS-IDX-EMP     PIC 9(02) VALUE ZEROS.
+        77 WS-IDX-PROJ    PIC 9(02) VALUE ZEROS.
+        77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+        77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-RESUMO-DEPT-QTD PIC 9(03) VALUE ZEROS.
+        77 WS-RESUMO-ASSIGN-QTD PIC 9(03) VALUE ZEROS.
+        77 WS-DEPT-EMP-QTD PIC 9(03) VALUE ZEROS.
 
       *=================================================================
        PROCEDURE                                   DIVISION.
 
 
        MAIN-PARA.
-            MOVE ' BANKA111111ARUNA ' TO WS-EMP(1).
-            MOVE ' MARKA22222BALAB ' TO WS-EMP(2).
+            PERFORM CARREGAR-DEPARTAMENTOS.
+            MOVE 10 TO WS-EMP-ID(1,1).
+            MOVE 40.00 TO WS-HORAS(1,1).
+            MOVE 20 TO WS-EMP-ID(2,1).
+            MOVE 40.00 TO WS-HORAS(2,1).
             DISPLAY '**************'.
             DISPLAY WS-EMP(1).
             DISPLAY '*******************'.
             DISPLAY WS-EMP-ID(1,1).
+            PERFORM IMPRIMIR-RELATORIO-PROJETOS.
+            PERFORM GERAR-EXTRATO-SEMANAL.
+            PERFORM EXIBIR-RESUMO-FIM-DE-JOB.
+            MOVE 0 TO RETURN-CODE.
             STOP RUN.
+
+       CARREGAR-DEPARTAMENTOS.
+      * WS-DEPT used to come from hardcoded test literals that did not
+      * even line up with the group layout; load it from a real
+      * department master file instead, one name per WS-EMP entry.
+           OPEN INPUT DEPT-FILE.
+           IF WS-DEPT-STATUS = "35"
+               PERFORM CRIAR-DEPT-FILE-PADRAO
+               OPEN INPUT DEPT-FILE
+           END-IF.
+           IF WS-DEPT-STATUS NOT = "00"
+               MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM VARYING WS-IDX-EMP FROM 1 BY 1 UNTIL WS-IDX-EMP > 5
+               READ DEPT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF WS-DEPT-STATUS NOT = "00"
+                       AND WS-DEPT-STATUS NOT = "10"
+                   MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               MOVE DEPT-NOME TO WS-DEPT(WS-IDX-EMP)
+           END-PERFORM.
+           CLOSE DEPT-FILE.
+
+       CRIAR-DEPT-FILE-PADRAO.
+           OPEN OUTPUT DEPT-FILE.
+           MOVE "BANKA" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "MARKA" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "FINANC" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "TI" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "RH" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           IF WS-DEPT-STATUS NOT = "00"
+               MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE DEPT-FILE.
+
+       IMPRIMIR-RELATORIO-PROJETOS.
+      * Lists every WS-EMP-ID assigned to each project, grouped by
+      * WS-DEPT, so a supervisor can see project staffing at a
+      * glance instead of reading the raw table dump above.
+           DISPLAY "RELATORIO DE ALOCACAO POR PROJETO".
+           PERFORM VARYING WS-IDX-EMP FROM 1 BY 1 UNTIL WS-IDX-EMP > 5
+               DISPLAY "DEPARTAMENTO: " WS-DEPT(WS-IDX-EMP)
+               PERFORM VARYING WS-IDX-PROJ FROM 1 BY 1
+                       UNTIL WS-IDX-PROJ > 5
+                   DISPLAY "  PROJETO " WS-IDX-PROJ ": EMPREGADO "
+                       WS-EMP-ID(WS-IDX-EMP, WS-IDX-PROJ)
+               END-PERFORM
+           END-PERFORM.
+
+       GERAR-EXTRATO-SEMANAL.
+      * Totals the hours booked against each WS-EMP-ID so project
+      * time can feed payroll instead of a separate spreadsheet.
+           OPEN OUTPUT EXTRATO-FILE.
+           IF WS-EXTRATO-STATUS NOT = "00"
+               MOVE "EXTRATO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-EXTRATO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM VARYING WS-IDX-EMP FROM 1 BY 1 UNTIL WS-IDX-EMP > 5
+               PERFORM VARYING WS-IDX-PROJ FROM 1 BY 1
+                       UNTIL WS-IDX-PROJ > 5
+                   IF WS-EMP-ID(WS-IDX-EMP, WS-IDX-PROJ) NOT = ZEROS
+                       MOVE WS-HORAS(WS-IDX-EMP, WS-IDX-PROJ)
+                           TO WS-HORAS-CAMPO
+                       MOVE SPACES TO EXTRATO-LINE
+                       STRING "EMPREGADO "
+                           WS-EMP-ID(WS-IDX-EMP, WS-IDX-PROJ)
+                           " HORAS SEMANAIS " WS-HORAS-CAMPO
+                           DELIMITED BY SIZE INTO EXTRATO-LINE
+                       WRITE EXTRATO-LINE
+                       IF WS-EXTRATO-STATUS NOT = "00"
+                           MOVE "EXTRATO-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-EXTRATO-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           CLOSE EXTRATO-FILE.
+
+       EXIBIR-RESUMO-FIM-DE-JOB.
+      * The run used to just STOP RUN with no record count at all;
+      * count how many WS-EMP departments ended up with at least one
+      * employee and how many WS-EMP-PROJ slots were actually filled,
+      * so an operator watching the batch output can tell at a glance
+      * whether the volume looks right.
+           MOVE ZEROS TO WS-RESUMO-DEPT-QTD.
+           MOVE ZEROS TO WS-RESUMO-ASSIGN-QTD.
+           PERFORM VARYING WS-IDX-EMP FROM 1 BY 1 UNTIL WS-IDX-EMP > 5
+               MOVE ZEROS TO WS-DEPT-EMP-QTD
+               PERFORM VARYING WS-IDX-PROJ FROM 1 BY 1
+                       UNTIL WS-IDX-PROJ > 5
+                   IF WS-EMP-ID(WS-IDX-EMP, WS-IDX-PROJ) NOT = ZEROS
+                       ADD 1 TO WS-DEPT-EMP-QTD
+                       ADD 1 TO WS-RESUMO-ASSIGN-QTD
+                   END-IF
+               END-PERFORM
+               IF WS-DEPT-EMP-QTD NOT = ZEROS
+                   ADD 1 TO WS-RESUMO-DEPT-QTD
+               END-IF
+           END-PERFORM.
+           DISPLAY "RESUMO FIM DE JOB: " WS-RESUMO-DEPT-QTD
+               " DEPARTAMENTOS COM EMPREGADOS, " WS-RESUMO-ASSIGN-QTD
+               " ALOCACOES EMPREGADO/PROJETO".
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
        END PROGRAM YOUR-PROGRAM-NAME.
