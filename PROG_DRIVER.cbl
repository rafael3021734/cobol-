@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:Rafael FErreira
+      * Date: 08/08/2026
+      * Purpose: Drive the customer, cost-center, and daily-quantity
+      *          modules as CALLed subprograms so a single run can
+      *          move one customer through every step instead of
+      *          invoking each program by hand.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. PROG_DRIVER.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+
+        77 DR-CODIGO-CLIENTE   PIC 9(004) VALUE ZEROS.
+        77 DR-CENTROCUSTO      PIC 9(001) VALUE ZEROS.
+        77 DR-ANO-REFERENCIA   PIC 9(004) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                               DIVISION.
+
+       MAIN-PROCEDURE.
+       INICIO.
+           DISPLAY "INFORME O CODIGO DO CLIENTE (0 = DEMO):".
+           ACCEPT DR-CODIGO-CLIENTE.
+
+      * PROG_TESTE_NIVEL (PROG_TESTE_NIVEL.COB) adds/validates the
+      * customer and hands the code it actually used back, so the
+      * later steps can be tied to the same customer. PROGRAMA-TESTE
+      * used to be shared by 7 different source members, so the
+      * driver now calls this module by its own unique PROGRAM-ID
+      * instead of a name several unrelated programs also answer to.
+           CALL "PROG_TESTE_NIVEL" USING DR-CODIGO-CLIENTE.
+           DISPLAY "CLIENTE PROCESSADO, CODIGO: " DR-CODIGO-CLIENTE.
+
+      * PROG_TESTE_11 captures the cost-center selection for this
+      * customer's session and returns which one was chosen.
+           CALL "PROG_TESTE_11" USING DR-CENTROCUSTO.
+           DISPLAY "CENTRO DE CUSTO SELECIONADO: " DR-CENTROCUSTO.
+
+      * PROG_PERFORM (PROG_PERFORM.cbl) rolls up this year's
+      * TABELA-ANUAL figures for the customer's cost-center period.
+      * YOUR-PROGRAM-NAME used to be shared by 5 different source
+      * members, so this module is called by its own unique
+      * PROGRAM-ID the same way PROG_TESTE_NIVEL now is.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DR-ANO-REFERENCIA.
+           CALL "PROG_PERFORM" USING DR-ANO-REFERENCIA.
+           DISPLAY "TABELA ANUAL PROCESSADA PARA O ANO: "
+               DR-ANO-REFERENCIA.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+                            END PROGRAM PROG_DRIVER.
