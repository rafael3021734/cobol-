@@ -17,10 +17,10 @@
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
-        01  TABELA-ANUAL.
-         03 TABELA-MENSAL    OCCURS 12.
-         05 QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+           COPY TABANUAL.
 
+         77 WS-IDX-MES PIC 9(02) VALUES ZEROS.
+         77 WS-IDX-DIA PIC 9(02) VALUES ZEROS.
          77 W-NUMERO PIC 9(2) VALUES ZEROS.
          77 W-NUMERO2 PIC 9(2) VALUES ZEROS.
          77 W-NUMERO3 PIC S99999 VALUES ZEROS.
@@ -28,23 +28,37 @@
          77 W-NUMERO5 PIC 999V99 VALUES ZEROS.
          77 W-NUMERO6 PIC 999V99 VALUES ZEROS.
          77 W-NOME    PIC A(10) VALUES SPACES.
+         77 WS-ENTRADA-VALIDA PIC X(01) VALUES "S".
+         77 WS-MODO-CORRECAO PIC 9(01) VALUES ZEROS.
+         77 WS-MES-CORRECAO PIC 9(02) VALUES ZEROS.
+         77 WS-DIA-CORRECAO PIC 9(02) VALUES ZEROS.
+         77 WS-DIA-VALIDO PIC X(01) VALUES "S".
+         01 WS-DIAS-NO-MES VALUE "312831303130313130313031".
+           05 WS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+         77 WS-VAL-GENERICO PIC S9(9)V9(2) VALUES ZEROS.
+         77 WS-MIN-GENERICO PIC S9(9)V9(2) VALUES ZEROS.
+         77 WS-MAX-GENERICO PIC S9(9)V9(2) VALUES ZEROS.
+         77 WS-RETURN-CODE PIC 9(02) VALUE ZEROS.
       *=================================================================
        PROCEDURE                               DIVISION.
 
        MAIN-PROCEDURE.
                 ACCEPT W-NUMERO.
 
+           PERFORM VALIDAR-ENTRADA-NUMERICA.
+           IF WS-ENTRADA-VALIDA = "S"
                PERFORM 3 TIMES
                       ADD W-NUMERO TO W-NUMERO3
 
-                       END-PERFORM.
-            COMPUTE  W-NUMERO4 = FUNCTION SQRT(W-NUMERO).
+                       END-PERFORM
+            COMPUTE  W-NUMERO4 = FUNCTION SQRT(W-NUMERO)
             COMPUTE W-NUMERO5 = FUNCTION MAX(W-NUMERO, W-NUMERO3)
             COMPUTE W-NUMERO6 = FUNCTION MIN(W-NUMERO, W-NUMERO3)
-            DISPLAY W-NUMERO3.
-            DISPLAY W-NUMERO4.
-            DISPLAY W-NUMERO5.
-            DISPLAY W-NUMERO6.
+            DISPLAY W-NUMERO3
+            DISPLAY W-NUMERO4
+            DISPLAY W-NUMERO5
+            DISPLAY W-NUMERO6
+           END-IF.
 
                 PERFORM UNTIL W-NUMERO <> 3
                 ADD 1 TO W-NUMERO
@@ -62,8 +76,90 @@
 
 
 
-            STOP RUN.
+           DISPLAY "CORRIGIR UM DIA DE QUANTIDADE-DIARIA? (1-SIM 0-NAO)"
+           ACCEPT WS-MODO-CORRECAO.
+           IF WS-MODO-CORRECAO = 1
+               PERFORM CORRIGIR-DIA-QUANTIDADE
+           END-IF.
+
+           PERFORM CALCULAR-TOTAIS-ANUAL.
 
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
 
+       CORRIGIR-DIA-QUANTIDADE.
+      * Fixes a single day's QUANTIDADE-DIARIA cell directly by month
+      * and day subscript, instead of requiring the whole table to be
+      * rekeyed to correct one value. A flat 1-31 day range let e.g.
+      * 31/04 or 30/02 through to QUANTIDADE-DIARIA, so check the day
+      * against that month's real length the same way PROG_TESTE5.cbl
+      * does via VALIDAR-DIA-MES/WS-DIAS-MES-TAB.
+           DISPLAY "MES (01-12):".
+           ACCEPT WS-MES-CORRECAO.
+           DISPLAY "DIA (01-31):".
+           ACCEPT WS-DIA-CORRECAO.
+           IF WS-MES-CORRECAO >= 1 AND WS-MES-CORRECAO <= 12
+               PERFORM VALIDAR-DIA-MES
+           ELSE
+               MOVE "N" TO WS-DIA-VALIDO
+           END-IF.
+           IF WS-DIA-VALIDO = "S"
+               DISPLAY "NOVO VALOR:"
+               ACCEPT W-NUMERO2
+               MOVE W-NUMERO2 TO
+                   QUANTIDADE-DIARIA(WS-MES-CORRECAO, WS-DIA-CORRECAO)
+               DISPLAY "DIA " WS-DIA-CORRECAO "/" WS-MES-CORRECAO
+                   " CORRIGIDO PARA "
+                   QUANTIDADE-DIARIA(WS-MES-CORRECAO, WS-DIA-CORRECAO)
+           ELSE
+               DISPLAY "MES OU DIA INVALIDO"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       VALIDAR-DIA-MES.
+      * A day out of range for its month (e.g. day 30 for February)
+      * must never reach QUANTIDADE-DIARIA.
+           IF WS-DIA-CORRECAO >= 1
+               AND WS-DIA-CORRECAO <= WS-DIAS-MES-TAB(WS-MES-CORRECAO)
+               MOVE "S" TO WS-DIA-VALIDO
+           ELSE
+               MOVE "N" TO WS-DIA-VALIDO
+           END-IF.
+
+       VALIDAR-ENTRADA-NUMERICA.
+      * FUNCTION SQRT rejects a negative argument and W-NUMERO3 is
+      * accumulated with no upper bound, so check the input is in
+      * range before any of the SQRT/MAX/MIN calculations run instead
+      * of letting the COMPUTE fail or hand back a garbage result;
+      * the actual non-numeric/range check is the same shared routine
+      * every other operator-entered field now calls.
+           MOVE W-NUMERO TO WS-VAL-GENERICO.
+           MOVE ZEROS TO WS-MIN-GENERICO.
+           MOVE 99 TO WS-MAX-GENERICO.
+           CALL "VALIDAR-NUMERO-EDITADO" USING WS-VAL-GENERICO
+               WS-MIN-GENERICO WS-MAX-GENERICO WS-ENTRADA-VALIDA.
+           IF WS-ENTRADA-VALIDA = "N"
+               DISPLAY "VALOR FORA DO INTERVALO PERMITIDO (00-99): "
+                   W-NUMERO
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       CALCULAR-TOTAIS-ANUAL.
+      * Rolls QUANTIDADE-DIARIA up into a month total and a year total
+      * so nobody has to add 31 numbers by hand at month end.
+           MOVE ZEROS TO TOTAL-ANUAL.
+           PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+               MOVE ZEROS TO TOTAL-MENSAL(WS-IDX-MES)
+               PERFORM VARYING WS-IDX-DIA FROM 1 BY 1
+                       UNTIL WS-IDX-DIA > 31
+                   ADD QUANTIDADE-DIARIA(WS-IDX-MES, WS-IDX-DIA)
+                       TO TOTAL-MENSAL(WS-IDX-MES)
+               END-PERFORM
+               ADD TOTAL-MENSAL(WS-IDX-MES) TO TOTAL-ANUAL
+           END-PERFORM.
 
                             END PROGRAM PROGRAMA-TESTE.
