@@ -8,34 +8,98 @@
        IDENTIFICATION                              DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+      *=================================================================
+       ENVIRONMENT                                 DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                                SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO "DEPTFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT EXTRATO-FILE ASSIGN TO "EXTRATO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+
+           SELECT CENTRO-FILE ASSIGN TO "CENTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CENTRO-CODIGO
+               FILE STATUS IS WS-CENTRO-STATUS.
+
       *=================================================================
        DATA                                        DIVISION.
 
       *=================================================================
        FILE                                        SECTION.
+       FD  DEPT-FILE.
+        01 DEPT-REC.
+         05 DEPT-NOME PIC X(10).
+
+       FD  EXTRATO-FILE.
+        01 EXTRATO-LINE PIC X(80).
+
+      * Same CENTRO.DAT master PROG_TESTE_11.cbl owns and seeds; this
+      * program only ever reads it, to cross-check cost centers
+      * against project staffing.
+       FD  CENTRO-FILE.
+        01 CENTRO-REC.
+         05 CENTRO-CODIGO PIC 9(01).
+         05 CENTRO-NOME PIC X(030).
       *=================================================================
        WORKING-STORAGE                             SECTION.
         01  WS-EMP-GROUP.
          05 WS-EMP OCCURS 5 TIMES.
+         10 WS-DEPT PIC X(10) VALUE SPACES.
          10 WS-EMP-PROJ OCCURS 5 TIMES.
          15 WS-EMP-ID PIC 9(5) VALUE ZEROS.
+         15 WS-HORAS PIC 9(3)V99 VALUE ZEROS.
+         77 WS-EXTRATO-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-HORAS-CAMPO PIC ZZ9.99.
          77 INDICE PIC 9(2) VALUE ZEROS.
          77 INDICE2 PIC 9(2) VALUE ZEROS.
+         77 WS-DEPT-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-CANDIDATO-ID PIC 9(5) VALUE ZEROS.
+         77 WS-ID-DUPLICADO PIC X(01) VALUE "N".
+         77 WS-VERIF-I PIC 9(02) VALUE ZEROS.
+         77 WS-VERIF-J PIC 9(02) VALUE ZEROS.
+         77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+         77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
+
+         77 WS-CENTRO-STATUS PIC X(02) VALUE ZEROS.
+         01 WS-CENTRO-TAB.
+          05 WS-CENTRO-ENTRY OCCURS 9 TIMES.
+           10 WS-CENTRO-TAB-CODIGO PIC 9(01) VALUE ZEROS.
+           10 WS-CENTRO-TAB-NOME PIC X(030) VALUE SPACES.
+           10 WS-CENTRO-TAB-QTD PIC 9(03) VALUE ZEROS.
+         77 WS-CENTRO-QTD PIC 9(02) VALUE ZEROS.
+         77 WS-DEPT-EMP-QTD PIC 9(03) VALUE ZEROS.
+         77 WS-CENTRO-ENCONTRADO PIC X(01) VALUE "N".
+
+         77 WS-RESUMO-DEPT-QTD PIC 9(03) VALUE ZEROS.
+         77 WS-RESUMO-ASSIGN-QTD PIC 9(03) VALUE ZEROS.
       *=================================================================
        PROCEDURE                                   DIVISION.
 
 
        MAIN-PARA.
-            MOVE 'BANKA111111ARUNA' TO WS-EMP(1).
-            MOVE ' MARKA22222BALAB ' TO WS-EMP(2).
+            PERFORM CARREGAR-DEPARTAMENTOS.
             MOVE 10 TO WS-EMP-ID(1,1).
             MOVE 15 TO WS-EMP-ID(1,2).
             PERFORM UNTIL INDICE EQUAL 5
              ADD 1 TO INDICE
+               MOVE ZEROS TO INDICE2
                PERFORM UNTIL INDICE2 EQUAL 5
             ADD 1 TO INDICE2
-            MOVE INDICE TO WS-EMP-ID(INDICE, INDICE2)
-            MOVE INDICE2 TO WS-EMP-ID(INDICE, INDICE2)
+            COMPUTE WS-CANDIDATO-ID = (INDICE - 1) * 5 + INDICE2
+            PERFORM VERIFICAR-UNICIDADE-EMP
+            IF WS-ID-DUPLICADO = "S"
+                DISPLAY "EMPREGADO " WS-CANDIDATO-ID
+                    " JA ALOCADO EM OUTRO PROJETO - IGNORADO"
+            ELSE
+                MOVE WS-CANDIDATO-ID TO WS-EMP-ID(INDICE, INDICE2)
+                MOVE 40.00 TO WS-HORAS(INDICE, INDICE2)
+            END-IF
             END-PERFORM
             END-PERFORM.
             DISPLAY WS-EMP-ID(INDICE,INDICE2).
@@ -44,5 +108,226 @@
             DISPLAY WS-EMP(1).
             DISPLAY '*******************'.
             DISPLAY WS-EMP-ID(1,1).
+            PERFORM IMPRIMIR-RELATORIO-PROJETOS.
+            PERFORM GERAR-EXTRATO-SEMANAL.
+            PERFORM RECONCILIAR-CENTROS-CUSTO.
+            PERFORM EXIBIR-RESUMO-FIM-DE-JOB.
+            MOVE 0 TO RETURN-CODE.
             STOP RUN.
+
+       CARREGAR-DEPARTAMENTOS.
+      * Same department master used by PROG_TWOARRAY.cbl, so the two
+      * WS-EMP-GROUP tables line up on real org data instead of each
+      * carrying its own throwaway literals.
+           OPEN INPUT DEPT-FILE.
+           IF WS-DEPT-STATUS = "35"
+               PERFORM CRIAR-DEPT-FILE-PADRAO
+               OPEN INPUT DEPT-FILE
+           END-IF.
+           IF WS-DEPT-STATUS NOT = "00"
+               MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               READ DEPT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF WS-DEPT-STATUS NOT = "00"
+                       AND WS-DEPT-STATUS NOT = "10"
+                   MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               MOVE DEPT-NOME TO WS-DEPT(INDICE)
+           END-PERFORM.
+           CLOSE DEPT-FILE.
+           MOVE ZEROS TO INDICE.
+
+       CRIAR-DEPT-FILE-PADRAO.
+           OPEN OUTPUT DEPT-FILE.
+           MOVE "BANKA" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "MARKA" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "FINANC" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "TI" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           MOVE "RH" TO DEPT-NOME.
+           WRITE DEPT-REC.
+           IF WS-DEPT-STATUS NOT = "00"
+               MOVE "DEPT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-DEPT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE DEPT-FILE.
+
+       VERIFICAR-UNICIDADE-EMP.
+      * An employee must not end up booked on two projects at once,
+      * so scan the whole table for the candidate ID before it is
+      * written into the subscript the caller has in mind.
+           MOVE "N" TO WS-ID-DUPLICADO.
+           IF WS-CANDIDATO-ID NOT = ZEROS
+               PERFORM VARYING WS-VERIF-I FROM 1 BY 1
+                       UNTIL WS-VERIF-I > 5
+                   PERFORM VARYING WS-VERIF-J FROM 1 BY 1
+                           UNTIL WS-VERIF-J > 5
+                       IF NOT (WS-VERIF-I = INDICE
+                               AND WS-VERIF-J = INDICE2)
+                           AND WS-EMP-ID(WS-VERIF-I, WS-VERIF-J)
+                               = WS-CANDIDATO-ID
+                           MOVE "S" TO WS-ID-DUPLICADO
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       IMPRIMIR-RELATORIO-PROJETOS.
+      * Lists every WS-EMP-ID assigned to each project, grouped by
+      * WS-DEPT, so a supervisor can see project staffing at a
+      * glance instead of reading the raw table dump above.
+           DISPLAY "RELATORIO DE ALOCACAO POR PROJETO".
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               DISPLAY "DEPARTAMENTO: " WS-DEPT(INDICE)
+               PERFORM VARYING INDICE2 FROM 1 BY 1 UNTIL INDICE2 > 5
+                   DISPLAY "  PROJETO " INDICE2 ": EMPREGADO "
+                       WS-EMP-ID(INDICE, INDICE2)
+               END-PERFORM
+           END-PERFORM.
+
+       GERAR-EXTRATO-SEMANAL.
+      * Totals the hours booked against each WS-EMP-ID so project
+      * time can feed payroll instead of a separate spreadsheet.
+           OPEN OUTPUT EXTRATO-FILE.
+           IF WS-EXTRATO-STATUS NOT = "00"
+               MOVE "EXTRATO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-EXTRATO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               PERFORM VARYING INDICE2 FROM 1 BY 1 UNTIL INDICE2 > 5
+                   IF WS-EMP-ID(INDICE, INDICE2) NOT = ZEROS
+                       MOVE WS-HORAS(INDICE, INDICE2) TO WS-HORAS-CAMPO
+                       MOVE SPACES TO EXTRATO-LINE
+                       STRING "EMPREGADO " WS-EMP-ID(INDICE, INDICE2)
+                           " HORAS SEMANAIS " WS-HORAS-CAMPO
+                           DELIMITED BY SIZE INTO EXTRATO-LINE
+                       WRITE EXTRATO-LINE
+                       IF WS-EXTRATO-STATUS NOT = "00"
+                           MOVE "EXTRATO-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-EXTRATO-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           CLOSE EXTRATO-FILE.
+
+       RECONCILIAR-CENTROS-CUSTO.
+      * Nothing previously cross-checked WS-DEPT staffing against the
+      * cost centers PROG_TESTE_11.cbl owns; load every CENTRO-FILE
+      * record, match it to a department by name, and flag any
+      * department whose employees have no matching cost center.
+           MOVE ZEROS TO WS-CENTRO-QTD.
+           OPEN INPUT CENTRO-FILE.
+           IF WS-CENTRO-STATUS = "35"
+               DISPLAY "CENTRO-FILE NAO ENCONTRADO - "
+                   "RECONCILIACAO IGNORADA"
+           ELSE
+               IF WS-CENTRO-STATUS NOT = "00"
+                   MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               PERFORM UNTIL WS-CENTRO-STATUS = "10"
+                   READ CENTRO-FILE NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-CENTRO-QTD
+                           MOVE CENTRO-CODIGO
+                               TO WS-CENTRO-TAB-CODIGO(WS-CENTRO-QTD)
+                           MOVE CENTRO-NOME
+                               TO WS-CENTRO-TAB-NOME(WS-CENTRO-QTD)
+                   END-READ
+                   IF WS-CENTRO-STATUS NOT = "00"
+                           AND WS-CENTRO-STATUS NOT = "10"
+                       MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+                       MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+                       PERFORM TRATAR-ERRO-ARQUIVO
+                   END-IF
+               END-PERFORM
+               CLOSE CENTRO-FILE
+
+               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+                   MOVE ZEROS TO WS-DEPT-EMP-QTD
+                   PERFORM VARYING INDICE2 FROM 1 BY 1 UNTIL INDICE2 > 5
+                       IF WS-EMP-ID(INDICE, INDICE2) NOT = ZEROS
+                           ADD 1 TO WS-DEPT-EMP-QTD
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-CENTRO-ENCONTRADO
+                   PERFORM VARYING WS-VERIF-I FROM 1 BY 1
+                           UNTIL WS-VERIF-I > WS-CENTRO-QTD
+                       IF WS-CENTRO-TAB-NOME(WS-VERIF-I)
+                               = WS-DEPT(INDICE)
+                           MOVE "S" TO WS-CENTRO-ENCONTRADO
+                           ADD WS-DEPT-EMP-QTD
+                               TO WS-CENTRO-TAB-QTD(WS-VERIF-I)
+                       END-IF
+                   END-PERFORM
+                   IF WS-CENTRO-ENCONTRADO = "N"
+                           AND WS-DEPT-EMP-QTD NOT = ZEROS
+                       DISPLAY "DEPARTAMENTO " WS-DEPT(INDICE)
+                           " (" WS-DEPT-EMP-QTD " EMPREGADOS) NAO "
+                           "CORRESPONDE A NENHUM CENTRO DE CUSTO"
+                   END-IF
+               END-PERFORM
+
+               DISPLAY "RELATORIO DE RECONCILIACAO - CENTROS DE CUSTO"
+               PERFORM VARYING WS-VERIF-I FROM 1 BY 1
+                       UNTIL WS-VERIF-I > WS-CENTRO-QTD
+                   DISPLAY "  CENTRO " WS-CENTRO-TAB-CODIGO(WS-VERIF-I)
+                       " " WS-CENTRO-TAB-NOME(WS-VERIF-I)
+                       " - EMPREGADOS: "
+                       WS-CENTRO-TAB-QTD(WS-VERIF-I)
+               END-PERFORM
+           END-IF.
+
+       EXIBIR-RESUMO-FIM-DE-JOB.
+      * The run used to just STOP RUN with no record count at all;
+      * count how many WS-EMP departments ended up with at least one
+      * employee and how many WS-EMP-PROJ slots were actually filled,
+      * so an operator watching the batch output can tell at a glance
+      * whether the volume looks right.
+           MOVE ZEROS TO WS-RESUMO-DEPT-QTD.
+           MOVE ZEROS TO WS-RESUMO-ASSIGN-QTD.
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               MOVE ZEROS TO WS-DEPT-EMP-QTD
+               PERFORM VARYING INDICE2 FROM 1 BY 1 UNTIL INDICE2 > 5
+                   IF WS-EMP-ID(INDICE, INDICE2) NOT = ZEROS
+                       ADD 1 TO WS-DEPT-EMP-QTD
+                       ADD 1 TO WS-RESUMO-ASSIGN-QTD
+                   END-IF
+               END-PERFORM
+               IF WS-DEPT-EMP-QTD NOT = ZEROS
+                   ADD 1 TO WS-RESUMO-DEPT-QTD
+               END-IF
+           END-PERFORM.
+           DISPLAY "RESUMO FIM DE JOB: " WS-RESUMO-DEPT-QTD
+               " DEPARTAMENTOS COM EMPREGADOS, " WS-RESUMO-ASSIGN-QTD
+               " ALOCACOES EMPREGADO/PROJETO".
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
        END PROGRAM YOUR-PROGRAM-NAME.
