@@ -0,0 +1,153 @@
+
+      ******************************************************************
+      * Author:Rafael FErreira
+      * Date: 08/08/2026
+      * Purpose: Print TABELA-ANUAL as a 12-month by 31-day grid so a
+      *          year of daily figures can be reviewed at a glance.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. PROG_CALGRID.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-FILE ASSIGN TO "TABELA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TABELA-STATUS.
+
+           SELECT GRID-REPORT ASSIGN TO "CALGRID.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       FILE                                    SECTION.
+       FD  TABELA-FILE.
+           COPY TABANUALR.
+
+       FD  GRID-REPORT.
+        01 GRID-LINE PIC X(132).
+
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+
+      * One year's worth of daily figures, kept separate from the FD
+      * buffer so several years of TABELA-REC history can be scanned
+      * on the file without losing the year currently being worked on.
+           COPY TABANUAL.
+
+        77 WS-ANO-ATUAL       PIC 9(004) VALUE ZEROS.
+        77 WS-TABELA-STATUS  PIC X(02) VALUE ZEROS.
+        77 WS-REPORT-STATUS  PIC X(02) VALUE ZEROS.
+        77 WS-MES            PIC 9(02) VALUE ZEROS.
+        77 WS-DIA            PIC 9(02) VALUE ZEROS.
+        01 WS-CAMPO          PIC ZZZZZZZZ9.
+        77 WS-CABECALHO      PIC X(030) VALUE SPACES.
+        77 WS-ERRO-ARQUIVO   PIC X(020) VALUE SPACES.
+        77 WS-ERRO-STATUS    PIC X(02) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                               DIVISION.
+
+       MAIN-PROCEDURE.
+       INICIO.
+           PERFORM CARREGAR-TABELA-ANUAL.
+
+           OPEN OUTPUT GRID-REPORT.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "GRID-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+      * Stamp the report with a day-name/date header instead of
+      * starting straight into the grid, using the shared routine
+      * from PROG_TESTE_WHEN.cbl so every report's header matches.
+           CALL "GERAR-CABECALHO-DATA" USING WS-CABECALHO.
+           MOVE SPACES TO GRID-LINE.
+           STRING "RELATORIO GRADE ANUAL - " WS-CABECALHO
+               DELIMITED BY SIZE INTO GRID-LINE.
+           WRITE GRID-LINE.
+           PERFORM VERIFICAR-STATUS-RELATORIO.
+
+           PERFORM VARYING WS-MES FROM 1 BY 1 UNTIL WS-MES > 12
+               MOVE SPACES TO GRID-LINE
+               STRING "MES " WS-MES ":" DELIMITED BY SIZE
+                   INTO GRID-LINE
+               WRITE GRID-LINE
+               PERFORM VERIFICAR-STATUS-RELATORIO
+               PERFORM IMPRIMIR-DIAS-DO-MES
+           END-PERFORM.
+
+           CLOSE GRID-REPORT.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       IMPRIMIR-DIAS-DO-MES.
+           MOVE SPACES TO GRID-LINE.
+           PERFORM VARYING WS-DIA FROM 1 BY 1 UNTIL WS-DIA > 31
+               MOVE QUANTIDADE-DIARIA(WS-MES, WS-DIA) TO WS-CAMPO
+               STRING GRID-LINE DELIMITED BY SPACE
+                   " " WS-CAMPO DELIMITED BY SIZE
+                   INTO GRID-LINE
+           END-PERFORM.
+           WRITE GRID-LINE.
+           PERFORM VERIFICAR-STATUS-RELATORIO.
+
+       VERIFICAR-STATUS-RELATORIO.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "GRID-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+       CARREGAR-TABELA-ANUAL.
+      * The grid must print the figures saved at the end of the last
+      * data-entry run, not a blank table. TABELA-FILE holds one
+      * record per year, so scan for the one tagged with this year.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           INITIALIZE TABELA-ANUAL.
+           MOVE WS-ANO-ATUAL TO ANO-REFERENCIA.
+           OPEN INPUT TABELA-FILE.
+           IF WS-TABELA-STATUS = "00"
+               PERFORM UNTIL WS-TABELA-STATUS = "10"
+                   READ TABELA-FILE
+                   IF WS-TABELA-STATUS = "00"
+                       IF FD-ANO-REFERENCIA = WS-ANO-ATUAL
+                           MOVE TABELA-REC TO TABELA-ANUAL
+                       END-IF
+                   ELSE
+                       IF WS-TABELA-STATUS NOT = "10"
+                           MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TABELA-FILE
+           ELSE
+               IF WS-TABELA-STATUS NOT = "35"
+                   MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE TABELA-FILE
+           END-IF.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+                            END PROGRAM PROG_CALGRID.
