@@ -0,0 +1,28 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* Nightly job stream for the customer, cost-center, and
+//* daily-quantity programs, run as a single submitted job
+//* instead of each program being compiled and run by hand.
+//*********************************************************
+//* PROG_TESTE_NIVEL.COB, PROG_TESTE_11.cbl, and PROG_PERFORM.cbl
+//* all take a LINKAGE SECTION parameter and end in GOBACK (req031),
+//* so none of them can be its own job step's PGM= entry point -
+//* each is only valid CALLed as a subprogram. PROG_DRIVER.cbl is
+//* the entry point that CALLs all three in sequence (see
+//* PROG_DRIVER.cbl and build.sh, which link-edits it together with
+//* PROG_TESTE_NIVEL.COB, PROG_TESTE_11.cbl, PROG_PERFORM.cbl, and
+//* PROG_TESTE_WHEN.cbl into one load module); this job stream runs
+//* that load module as a single step instead of calling the three
+//* subprograms directly. PGM= is squeezed to 8 characters for the
+//* loader:
+//*   PROGDRVR -> PROG_DRIVER.cbl (PROGRAM-ID PROG_DRIVER)
+//*********************************************************
+//DRIVER   EXEC PGM=PROGDRVR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CLIDAT   DD DSN=PROD.BATCH.CLIENTE.DAT,DISP=SHR
+//CENDAT   DD DSN=PROD.BATCH.CENTRO.DAT,DISP=SHR
+//AUDLOG   DD DSN=PROD.BATCH.CENTROAUDIT.LOG,DISP=MOD
+//TABDAT   DD DSN=PROD.BATCH.TABELA.DAT,DISP=SHR
+//*
