@@ -0,0 +1,19 @@
+      *=================================================================
+      * CLIENTE customer master record layout, shared by every program
+      * that reads or writes CLIENTE.DAT so the fields cannot drift
+      * apart between copies.
+      *=================================================================
+        01 CLIENTE.
+         05 CODIGO PIC 9(004).
+         05 NOME PIC X(030).
+         05 NASCIMENTO.
+             10 NASC-DIA PIC 9(02).
+             10 NASC-MES PIC 9(02).
+             10 NASC-ANO PIC 9(04).
+         05 TELEFONE-RESIDENCIAL PIC X(10).
+         05 TELEFONE-RESIDENCIAL-NUM REDEFINES TELEFONE-RESIDENCIAL
+             PIC 9(10).
+         05 TELEFONE-CELULAR PIC X(10).
+         05 TELEFONE-CELULAR-NUM REDEFINES TELEFONE-CELULAR PIC 9(10).
+         05 EMAIL PIC X(040).
+         05 IDOSO-FLAG PIC X(01).
