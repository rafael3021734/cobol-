@@ -0,0 +1,18 @@
+      *=================================================================
+      * TABELA-ANUAL calendar layout (one year of daily figures, 12
+      * months by 31 days, with month and year totals), shared by the
+      * calendar-grid report and every daily-quantity entry program.
+      * This is the unprefixed WORKING-STORAGE form; see TABANUALR.CPY
+      * for the FD-prefixed form used for the matching file buffer in
+      * the same program, so the two copies never collide as ambiguous
+      * names. (COPY...REPLACING is not usable to derive one from the
+      * other in this compiler, so the two layouts are kept as sibling
+      * copybooks instead - see IMPLEMENTATION_STATUS.md req 029.)
+      *=================================================================
+        01 TABELA-ANUAL.
+         03 ANO-REFERENCIA   PIC 9(004).
+         03 GERACAO-DATA     PIC 9(008).
+         03 TABELA-MENSAL    OCCURS 12.
+          05 QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+          05 TOTAL-MENSAL        PIC 9(011).
+         03 TOTAL-ANUAL       PIC 9(012).
