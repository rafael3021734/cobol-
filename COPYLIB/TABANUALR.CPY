@@ -0,0 +1,14 @@
+      *=================================================================
+      * TABELA-ANUAL calendar layout, FD-prefixed form for the file
+      * buffer (TABELA-REC). Field-for-field identical to TABANUAL.CPY
+      * except for the FD- prefix and the record name, so a program
+      * can COPY both without ambiguous-name errors while scanning
+      * past years on TABELA-FILE into its own WORKING-STORAGE copy.
+      *=================================================================
+        01 TABELA-REC.
+         03 FD-ANO-REFERENCIA   PIC 9(004).
+         03 FD-GERACAO-DATA     PIC 9(008).
+         03 FD-TABELA-MENSAL    OCCURS 12.
+          05 FD-QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+          05 FD-TOTAL-MENSAL        PIC 9(011).
+         03 FD-TOTAL-ANUAL       PIC 9(012).
