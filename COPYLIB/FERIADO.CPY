@@ -0,0 +1,11 @@
+      *=================================================================
+      * FERIADO-FILE holiday record layout, shared by every program
+      * that reads or writes FERIADO.DAT so PROGRAMA-TESTE and
+      * CLASSIFICAR-DIA-UTIL (two separate PROGRAM-IDs in
+      * PROG_TESTE_WHEN.cbl with no COMMON storage between them) see
+      * the exact same field layout instead of two hand-kept copies
+      * drifting apart.
+      *=================================================================
+        01 FERIADO-REC.
+         05 FERIADO-DATA  PIC 9(008).
+         05 FERIADO-NOME  PIC X(020).
