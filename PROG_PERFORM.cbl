@@ -7,28 +7,51 @@
       *=================================================================
        IDENTIFICATION                          DIVISION.
 
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROG_PERFORM.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-FILE ASSIGN TO "TABELA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TABELA-STATUS.
 
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
        FILE                                    SECTION.
+       FD  TABELA-FILE.
+           COPY TABANUALR.
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
-        01  TABELA-ANUAL.
-         03 TABELA-MENSAL    OCCURS 12.
-         05 QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+      * One year's worth of daily figures, kept separate from the FD
+      * buffer so several years of TABELA-REC history can be scanned
+      * on the file without losing the year currently being worked on.
+           COPY TABANUAL.
 
+         77 WS-ANO-ATUAL PIC 9(004) VALUE ZEROS.
+         77 WS-TABELA-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-IDX-MES PIC 9(02) VALUES ZEROS.
+         77 WS-IDX-DIA PIC 9(02) VALUES ZEROS.
          77 W-NUMERO PIC 9(2) VALUES ZEROS.
          77 W-NUMERO2 PIC 9(2) VALUES ZEROS.
          77 W-NUMERO3 PIC S99999 VALUES ZEROS.
          77 W-NUMERO4 PIC 99999 VALUES ZEROS.
          77 W-NOME    PIC A(10) VALUES SPACES.
+         77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+         77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
       *=================================================================
-       PROCEDURE                               DIVISION.
+       LINKAGE                                 SECTION.
+         01 LS-ANO-REFERENCIA PIC 9(004).
+      *=================================================================
+       PROCEDURE                  DIVISION USING LS-ANO-REFERENCIA.
 
        MAIN-PROCEDURE.
+           PERFORM CARREGAR-TABELA-ANUAL.
+
            ACCEPT W-NUMERO
            PERFORM 4 TIMES
 
@@ -58,10 +81,107 @@
       *         ACCEPT W-NOME.
       *        DISPLAY W-NOME.
 
+            PARAGRAFO3.
+      * PARAGRAFO2 runs once per PERFORM PARAGRAFO2 4 TIMES pass, so
+      * the year-end totals/save below must live in their own
+      * paragraph reached only once, after PARAGRAFO1's loop has
+      * already run all 4 iterations - same PARAGRAFO1/2/3 split
+      * PROG_TESTE5.cbl uses for the same reason.
+           PERFORM CALCULAR-TOTAIS-ANUAL.
+           PERFORM SALVAR-TABELA-ANUAL.
+
+           MOVE 0 TO RETURN-CODE.
+            GOBACK.
+
+       CARREGAR-TABELA-ANUAL.
+      * The year's daily figures must survive between runs instead of
+      * starting from ZEROS every time, so reload the last save here.
+      * TABELA-FILE holds one record per year, so scan for the record
+      * tagged with this year instead of assuming it is the only one;
+      * older years stay on the file untouched for comparison. A year
+      * passed in from the driver program wins over today's date.
+           IF LS-ANO-REFERENCIA = ZEROS
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL
+           ELSE
+               MOVE LS-ANO-REFERENCIA TO WS-ANO-ATUAL
+           END-IF.
+           INITIALIZE TABELA-ANUAL.
+           MOVE WS-ANO-ATUAL TO ANO-REFERENCIA.
+           OPEN INPUT TABELA-FILE.
+           IF WS-TABELA-STATUS = "00"
+               PERFORM UNTIL WS-TABELA-STATUS = "10"
+                   READ TABELA-FILE
+                   IF WS-TABELA-STATUS = "00"
+                       IF FD-ANO-REFERENCIA = WS-ANO-ATUAL
+                           MOVE TABELA-REC TO TABELA-ANUAL
+                       END-IF
+                   ELSE
+                       IF WS-TABELA-STATUS NOT = "10"
+                           MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TABELA-FILE
+           ELSE
+               IF WS-TABELA-STATUS NOT = "35"
+                   MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE TABELA-FILE
+           END-IF.
+
+       SALVAR-TABELA-ANUAL.
+      * Appends this year's figures as a new record so earlier years
+      * already on the file are kept side by side instead of being
+      * overwritten; re-running the same year just adds a newer
+      * snapshot, and CARREGAR-TABELA-ANUAL always picks up the last
+      * one it finds for that year. GERACAO-DATA stamps exactly when
+      * each snapshot was saved, so month-end closes stay distinct,
+      * dated generations on the file instead of one fused history.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GERACAO-DATA.
+           MOVE TABELA-ANUAL TO TABELA-REC.
+           OPEN EXTEND TABELA-FILE.
+           IF WS-TABELA-STATUS = "35"
+               OPEN OUTPUT TABELA-FILE
+           END-IF.
+           IF WS-TABELA-STATUS NOT = "00"
+               MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           WRITE TABELA-REC.
+           IF WS-TABELA-STATUS NOT = "00"
+               MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE TABELA-FILE.
+
+       CALCULAR-TOTAIS-ANUAL.
+      * Rolls QUANTIDADE-DIARIA up into a month total and a year total
+      * so nobody has to add 31 numbers by hand at month end.
+           MOVE ZEROS TO TOTAL-ANUAL.
+           PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+               MOVE ZEROS TO TOTAL-MENSAL(WS-IDX-MES)
+               PERFORM VARYING WS-IDX-DIA FROM 1 BY 1
+                       UNTIL WS-IDX-DIA > 31
+                   ADD QUANTIDADE-DIARIA(WS-IDX-MES, WS-IDX-DIA)
+                       TO TOTAL-MENSAL(WS-IDX-MES)
+               END-PERFORM
+               ADD TOTAL-MENSAL(WS-IDX-MES) TO TOTAL-ANUAL
+           END-PERFORM.
 
-
-            STOP RUN.
-
-
-
-                            END PROGRAM YOUR-PROGRAM-NAME.
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+                            END PROGRAM PROG_PERFORM.
