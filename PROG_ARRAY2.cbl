@@ -19,13 +19,17 @@
 
        01   AA.
         05  WS-NAME PIC 9(10) OCCURS 10.
-        05  I PIC 9(1) VALUE 1.
+        05  I PIC 9(2) VALUE 1.
 
       *=================================================================
        PROCEDURE                               DIVISION.
 
        MAIN-PARA.
-           PERFORM PARA1 VARYING I FROM 1 BY 1 UNTIL I >=5.
+      * I used to stop at 5 with a PIC 9(1) subscript, which could not
+      * even reach 10; widen it and run the loop over the whole table
+      * so every WS-NAME entry gets set, not just the first four.
+           PERFORM PARA1 VARYING I FROM 1 BY 1 UNTIL I > 10.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
        PARA1.
            MOVE '1' TO WS-NAME(I).
