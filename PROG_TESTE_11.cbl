@@ -7,19 +7,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG_TESTE_11.
 
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT CENTRO-FILE ASSIGN TO "CENTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CENTRO-CODIGO
+               FILE STATUS IS WS-CENTRO-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CENTROAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
       *=================================================================
        DATA                                      DIVISION.
       *-----------------------------------------------------------------
        FILE                                      SECTION.
+       FD  CENTRO-FILE.
+        01 CENTRO-REC.
+         05 CENTRO-CODIGO PIC 9(01).
+         05 CENTRO-NOME PIC X(030).
+
+       FD  AUDIT-FILE.
+        01 AUDIT-LINE PIC X(080).
       *-----------------------------------------------------------------
        WORKING-STORAGE                           SECTION.
-         01 TELADEPTO.
-         05 TCENTROCUSTO  PIC 9(01).
          77 CENTROCUSTO  PIC 9(01) VALUE ZEROS.
+         77 WS-CENTRO-VALIDO PIC X(01) VALUE "N".
+         77 WS-CENTRO-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-AUDIT-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-OPERADOR-ID PIC X(08) VALUE SPACES.
+         77 WS-AUDIT-TIMESTAMP PIC X(26) VALUE SPACES.
+         77 WS-CRT-STATUS PIC 9(04) VALUE ZEROS.
+         77 WS-CANCELADO PIC X(01) VALUE "N".
+         77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+         77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-CENTROCUSTO-FAIXA PIC X(01) VALUE "S".
+         77 WS-VAL-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
+         77 WS-MIN-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
+         77 WS-MAX-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
 
+      *=================================================================
+       LINKAGE                                   SECTION.
+         01 LS-CENTROCUSTO-RESULT PIC 9(01).
 
+       SCREEN SECTION.
+       01   TELALOGIN.
+        05   TOPERADOR
+            LINE 09 COLUMN 29 PIC X(08)
+            USING WS-OPERADOR-ID
+            HIGHLIGHT.
 
-       SCREEN SECTION
        01   TELADEPTO.
         05   TCENTROCUSTO
             LINE 11 COLUMN 29 PIC 9(01)
@@ -27,22 +72,153 @@
             HIGHLIGHT.
 
       *=================================================================
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-CENTROCUSTO-RESULT.
 
        INICIO.
 
-           ACCEPT TCENTROCUSTO
-           IF CENTROCUSTO = 1
-               DISPLAY(13,11)"-PRESIDENCIA".
+           PERFORM EFETUAR-LOGIN.
+
+           IF WS-CANCELADO NOT = "S"
+               PERFORM ABRIR-CENTRO-FILE
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               IF WS-AUDIT-STATUS NOT = "00"
+                   MOVE "AUDIT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-AUDIT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+
+               PERFORM UNTIL WS-CENTRO-VALIDO = "S"
+                       OR WS-CANCELADO = "S"
+                   ACCEPT TCENTROCUSTO
+                   IF WS-CRT-STATUS = 1003
+                       MOVE "S" TO WS-CANCELADO
+                   ELSE
+                       PERFORM VALIDAR-CENTROCUSTO-FAIXA
+                       IF WS-CENTROCUSTO-FAIXA = "N"
+                           DISPLAY (13,11)
+                               "CENTRO DE CUSTO INVALIDO, REDIGITE"
+                       ELSE
+                           MOVE CENTROCUSTO TO CENTRO-CODIGO
+                           READ CENTRO-FILE
+                               INVALID KEY
+                                   DISPLAY (13,11)
+                                       "CENTRO DE CUSTO INVALIDO, "
+                                       "REDIGITE"
+                               NOT INVALID KEY
+                                   DISPLAY (13,11) "-" CENTRO-NOME
+                                   MOVE "S" TO WS-CENTRO-VALIDO
+                                   PERFORM GRAVAR-AUDITORIA
+                           END-READ
+                           IF WS-CENTRO-STATUS NOT = "00"
+                                   AND WS-CENTRO-STATUS NOT = "23"
+                               MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+                               MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+                               PERFORM TRATAR-ERRO-ARQUIVO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE CENTRO-FILE
+               CLOSE AUDIT-FILE
+           END-IF.
+
+           IF WS-CANCELADO = "S"
+               DISPLAY "OPERACAO CANCELADA PELO OPERADOR"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "Hello world"
+               MOVE CENTROCUSTO TO LS-CENTROCUSTO-RESULT
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+            GOBACK.
+
+       EFETUAR-LOGIN.
+      * The audit trail in GRAVAR-AUDITORIA is only as good as the
+      * operator ID it records; capture a real one here instead of
+      * defaulting every entry to "SISTEMA".
+           MOVE SPACES TO WS-OPERADOR-ID.
+           PERFORM UNTIL WS-OPERADOR-ID NOT = SPACES
+                   OR WS-CANCELADO = "S"
+               DISPLAY (9,11) "IDENTIFICACAO DO OPERADOR"
+               ACCEPT TOPERADOR
+               IF WS-CRT-STATUS = 1003
+                   MOVE "S" TO WS-CANCELADO
+               ELSE
+                   IF WS-OPERADOR-ID = SPACES
+                       DISPLAY (13,11) "OPERADOR OBRIGATORIO, REDIGITE"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-AUDITORIA.
+      * Finance has asked before who charged time to which cost
+      * center; this keeps an operator/timestamp trail of every
+      * accepted department selection so we can answer that.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+               " OPERADOR=" DELIMITED BY SIZE
+               WS-OPERADOR-ID DELIMITED BY SIZE
+               " CENTROCUSTO=" DELIMITED BY SIZE
+               CENTRO-CODIGO DELIMITED BY SIZE
+               " DEPTO=" DELIMITED BY SIZE
+               CENTRO-NOME DELIMITED BY SIZE
+               INTO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE "AUDIT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-AUDIT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
-           IF CENTROCUSTO = 2
-               DISPLAY (13,11) "-VICE-PRESIDENCIA".
+       ABRIR-CENTRO-FILE.
+      * Department names come from the cost-center master so adding or
+      * renaming a department is a data change, not a recompile. Seed
+      * the three departments we used to hardcode if the file is new.
+           OPEN I-O CENTRO-FILE.
+           IF WS-CENTRO-STATUS = "35"
+               OPEN OUTPUT CENTRO-FILE
+               MOVE 1 TO CENTRO-CODIGO
+               MOVE "PRESIDENCIA" TO CENTRO-NOME
+               WRITE CENTRO-REC
+               MOVE 2 TO CENTRO-CODIGO
+               MOVE "VICE-PRESIDENCIA" TO CENTRO-NOME
+               WRITE CENTRO-REC
+               MOVE 3 TO CENTRO-CODIGO
+               MOVE "DIRETORA ADMINISTRATIVA" TO CENTRO-NOME
+               WRITE CENTRO-REC
+               CLOSE CENTRO-FILE
+               OPEN I-O CENTRO-FILE
+           END-IF.
+           IF WS-CENTRO-STATUS NOT = "00"
+               MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
-           IF CENTROCUSTO = 3
-               DISPLAY (13,11) "DIRETORA ADMINISTRATIVA".
+       VALIDAR-CENTROCUSTO-FAIXA.
+      * CENTROCUSTO's PIC 9(01) already keeps the screen entry numeric,
+      * but 0 is not a real cost center; run it past the same shared
+      * range check every other operator-entered field now uses before
+      * spending a CENTRO-FILE read on it.
+           MOVE CENTROCUSTO TO WS-VAL-GENERICO.
+           MOVE 1 TO WS-MIN-GENERICO.
+           MOVE 9 TO WS-MAX-GENERICO.
+           CALL "VALIDAR-NUMERO-EDITADO" USING WS-VAL-GENERICO
+               WS-MIN-GENERICO WS-MAX-GENERICO WS-CENTROCUSTO-FAIXA.
 
-               END-IF.
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success) or one already handled
+      * by a more specific branch above (35-not-found, 23-not-found on
+      * a lookup) means a real I/O problem; log which file and status
+      * code and stop instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
-            DISPLAY "Hello world"
-            STOP RUN.
        END PROGRAM PROG_TESTE_11.
