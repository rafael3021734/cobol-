@@ -0,0 +1,300 @@
+
+      ******************************************************************
+      * Author:Rafael FErreira
+      * Date: 08/08/2026
+      * Purpose: Cross-reference report tying a customer CODIGO to the
+      *          CENTROCUSTO and WS-EMP-ID records associated with it,
+      *          so the three previously unconnected data sets (CLIENTE,
+      *          the PROG_TESTE_11.cbl cost-center master, and the
+      *          PROG_ARRAY3.cbl project table) can be read together.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. PROG_XREFRPT.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+      * Same CENTRO.DAT master PROG_TESTE_11.cbl owns and seeds; this
+      * report only ever reads it, the same way PROG_ARRAY3.cbl's
+      * reconciliation paragraph does.
+           SELECT CENTRO-FILE ASSIGN TO "CENTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CENTRO-CODIGO
+               FILE STATUS IS WS-CENTRO-STATUS.
+
+      * The link itself: which cost center and which project employee
+      * a given customer CODIGO is tied to. Nothing upstream captures
+      * this link yet, so it is kept as its own small master,
+      * auto-seeded on first run the same way DEPTFILE.DAT and
+      * FERIADO.DAT are.
+           SELECT XREF-FILE ASSIGN TO "XREF.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XREF-STATUS.
+
+           SELECT XREF-REPORT ASSIGN TO "XREFRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       FILE                                    SECTION.
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       FD  CENTRO-FILE.
+        01 CENTRO-REC.
+         05 CENTRO-CODIGO PIC 9(01).
+         05 CENTRO-NOME PIC X(030).
+
+       FD  XREF-FILE.
+        01 XREF-REC.
+         05 XREF-CODIGO-CLIENTE PIC 9(004).
+         05 XREF-CENTROCUSTO PIC 9(001).
+         05 XREF-EMP-ID PIC 9(005).
+
+       FD  XREF-REPORT.
+        01 XREF-LINE PIC X(132).
+
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+        77 WS-CLIENTE-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-CENTRO-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-XREF-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-REPORT-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+        77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-CABECALHO PIC X(030) VALUE SPACES.
+        77 WS-CENTRO-ACHADO PIC X(01) VALUE "N".
+        77 WS-CENTRO-EXISTE PIC X(01) VALUE "S".
+        77 WS-NOME-CENTRO PIC X(030) VALUE SPACES.
+        77 WS-CLIENTE-ACHADO PIC X(01) VALUE "N".
+        77 WS-CLIENTE-EXISTE PIC X(01) VALUE "S".
+        77 WS-NOME-CLIENTE PIC X(030) VALUE SPACES.
+        77 WS-CODIGO-BUSCA PIC 9(004) VALUE ZEROS.
+
+        01 WS-CENTRO-TAB.
+         05 WS-CENTRO-ENTRY OCCURS 9 TIMES.
+          10 WS-CENTRO-TAB-CODIGO PIC 9(01) VALUE ZEROS.
+          10 WS-CENTRO-TAB-NOME PIC X(030) VALUE SPACES.
+        77 WS-CENTRO-QTD PIC 9(02) VALUE ZEROS.
+        77 WS-CENTRO-IDX PIC 9(02) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                               DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM CARREGAR-CENTROS.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM GERAR-CABECALHO-RELATORIO.
+           PERFORM GERAR-LINHAS-XREF.
+           CLOSE XREF-REPORT.
+           CLOSE XREF-FILE.
+           IF WS-CLIENTE-EXISTE = "S"
+               CLOSE CLIENTE-FILE
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       CARREGAR-CENTROS.
+      * Same cost-center master PROG_ARRAY3.cbl's reconciliation
+      * report already reads; load it once into a small table so
+      * each XREF line can look up CENTRO-NOME without reopening
+      * the indexed file per record.
+           MOVE ZEROS TO WS-CENTRO-QTD.
+           OPEN INPUT CENTRO-FILE.
+           IF WS-CENTRO-STATUS = "35"
+               MOVE "N" TO WS-CENTRO-EXISTE
+           ELSE
+               IF WS-CENTRO-STATUS NOT = "00"
+                   MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               PERFORM UNTIL WS-CENTRO-STATUS = "10"
+                   READ CENTRO-FILE NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-CENTRO-QTD
+                           MOVE CENTRO-CODIGO
+                               TO WS-CENTRO-TAB-CODIGO(WS-CENTRO-QTD)
+                           MOVE CENTRO-NOME
+                               TO WS-CENTRO-TAB-NOME(WS-CENTRO-QTD)
+                   END-READ
+                   IF WS-CENTRO-STATUS NOT = "00"
+                           AND WS-CENTRO-STATUS NOT = "10"
+                       MOVE "CENTRO-FILE" TO WS-ERRO-ARQUIVO
+                       MOVE WS-CENTRO-STATUS TO WS-ERRO-STATUS
+                       PERFORM TRATAR-ERRO-ARQUIVO
+                   END-IF
+               END-PERFORM
+               CLOSE CENTRO-FILE
+           END-IF.
+
+       ABRIR-ARQUIVOS.
+      * CLIENTE-FILE is owned by PROG_TESTE_NIVEL.COB, not this
+      * report; if it has never been created yet, skip cross
+      * referencing gracefully instead of hard-aborting, the same
+      * "dependency file this program doesn't own" convention
+      * CARREGAR-CENTROS above already follows for CENTRO-FILE.
+           OPEN INPUT CLIENTE-FILE.
+           IF WS-CLIENTE-STATUS = "35"
+               MOVE "N" TO WS-CLIENTE-EXISTE
+           ELSE
+               IF WS-CLIENTE-STATUS NOT = "00"
+                   MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-IF.
+
+           OPEN INPUT XREF-FILE.
+           IF WS-XREF-STATUS = "35"
+               PERFORM CRIAR-XREF-PADRAO
+               OPEN INPUT XREF-FILE
+           END-IF.
+           IF WS-XREF-STATUS NOT = "00"
+               MOVE "XREF-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-XREF-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           OPEN OUTPUT XREF-REPORT.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "XREF-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+       CRIAR-XREF-PADRAO.
+      * No upstream program captures this link today, so seed one
+      * demo row tying the PROG_TESTE_NIVEL.COB sample customer to
+      * cost center 1 and the first WS-EMP-ID PROG_ARRAY3.cbl
+      * assigns, the same auto-create-on-first-run pattern used for
+      * DEPTFILE.DAT.
+           OPEN OUTPUT XREF-FILE.
+           MOVE 8389 TO XREF-CODIGO-CLIENTE.
+           MOVE 1 TO XREF-CENTROCUSTO.
+           MOVE 10 TO XREF-EMP-ID.
+           WRITE XREF-REC.
+           IF WS-XREF-STATUS NOT = "00"
+               MOVE "XREF-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-XREF-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE XREF-FILE.
+
+       GERAR-CABECALHO-RELATORIO.
+      * Shared day-name/date stamp from PROG_TESTE_WHEN.cbl, the
+      * same header routine PROG_CALGRID.cbl's report already uses.
+           CALL "GERAR-CABECALHO-DATA" USING WS-CABECALHO.
+           MOVE SPACES TO XREF-LINE.
+           STRING "RELATORIO CRUZADO CLIENTE/CENTRO/PROJETO - "
+               WS-CABECALHO DELIMITED BY SIZE INTO XREF-LINE.
+           WRITE XREF-LINE.
+           PERFORM VERIFICAR-STATUS-RELATORIO.
+           MOVE SPACES TO XREF-LINE.
+           STRING "CODIGO NOME-CLIENTE"
+               "                     CENTROCUSTO NOME-CENTRO"
+               "                    EMP-ID"
+               DELIMITED BY SIZE INTO XREF-LINE.
+           WRITE XREF-LINE.
+           PERFORM VERIFICAR-STATUS-RELATORIO.
+
+       GERAR-LINHAS-XREF.
+           PERFORM UNTIL WS-XREF-STATUS = "10"
+               READ XREF-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM PROCESSAR-LINHA-XREF
+               END-READ
+               IF WS-XREF-STATUS NOT = "00"
+                       AND WS-XREF-STATUS NOT = "10"
+                   MOVE "XREF-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-XREF-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+
+       PROCESSAR-LINHA-XREF.
+           MOVE XREF-CODIGO-CLIENTE TO WS-CODIGO-BUSCA.
+           PERFORM BUSCAR-CLIENTE.
+           PERFORM BUSCAR-CENTRO.
+
+           MOVE SPACES TO XREF-LINE.
+           STRING WS-CODIGO-BUSCA " " WS-NOME-CLIENTE " "
+               XREF-CENTROCUSTO "          " WS-NOME-CENTRO " "
+               XREF-EMP-ID DELIMITED BY SIZE INTO XREF-LINE.
+           WRITE XREF-LINE.
+           PERFORM VERIFICAR-STATUS-RELATORIO.
+
+       BUSCAR-CLIENTE.
+           IF WS-CLIENTE-EXISTE = "N"
+               MOVE "N" TO WS-CLIENTE-ACHADO
+               MOVE "CLIENTE-FILE NAO ENCONTRADO" TO WS-NOME-CLIENTE
+           ELSE
+               MOVE WS-CODIGO-BUSCA TO CODIGO
+               READ CLIENTE-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-CLIENTE-ACHADO
+                       MOVE "CLIENTE NAO ENCONTRADO" TO WS-NOME-CLIENTE
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-CLIENTE-ACHADO
+                       MOVE NOME TO WS-NOME-CLIENTE
+               END-READ
+               IF WS-CLIENTE-STATUS NOT = "00"
+                       AND WS-CLIENTE-STATUS NOT = "23"
+                   MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-IF.
+
+       BUSCAR-CENTRO.
+           MOVE "N" TO WS-CENTRO-ACHADO.
+           MOVE "CENTRO DESCONHECIDO" TO WS-NOME-CENTRO.
+           IF WS-CENTRO-EXISTE = "S"
+               PERFORM VARYING WS-CENTRO-IDX FROM 1 BY 1
+                       UNTIL WS-CENTRO-IDX > WS-CENTRO-QTD
+                   IF WS-CENTRO-TAB-CODIGO(WS-CENTRO-IDX)
+                           = XREF-CENTROCUSTO
+                       MOVE "S" TO WS-CENTRO-ACHADO
+                       MOVE WS-CENTRO-TAB-NOME(WS-CENTRO-IDX)
+                           TO WS-NOME-CENTRO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VERIFICAR-STATUS-RELATORIO.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "XREF-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file),
+      * 23 (key not found, already handled above) or 35 (not found
+      * on first run, already handled above) means a real I/O
+      * problem; log which file and status code and stop instead of
+      * pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+                            END PROGRAM PROG_XREFRPT.
