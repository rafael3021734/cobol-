@@ -10,30 +10,107 @@
 
        PROGRAM-ID. PROGRAMA-TESTE.
 
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-FILE ASSIGN TO "WSTABLE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TABLE-STATUS.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
        FILE                                    SECTION.
+       FD  TABLE-FILE.
+        01 TABLE-REC.
+         05 TABLE-B  PIC A(10).
+         05 TABLE-D1 PIC X(06).
+         05 TABLE-D2 PIC X(06).
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
        01   WS-TABLE.
         05  WS-A OCCURS 2 TIMES.
-         10 WS-B PIC A(10) VALUE 'TUTORIALS'.
+         10 WS-B PIC A(10) VALUE SPACES.
          10 WS-C OCCURS 2 TIMES.
-         15 WS-D PIC X(6) VALUE 'POINT'.
+         15 WS-D PIC X(6) VALUE SPACES.
+
+         77 WS-TABLE-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-IDX-A PIC 9(02) VALUE ZEROS.
+         77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+         77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
       *=================================================================
        PROCEDURE                               DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM CARREGAR-WS-TABLE.
 
            DISPLAY "TWO-D TABLE: " WS-TABLE.
 
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
 
+       CARREGAR-WS-TABLE.
+      * WS-TABLE used to only ever hold the compile-time 'TUTORIALS'/
+      * 'POINT' literals baked in by the VALUE clauses; load it from a
+      * parameter file instead, one WS-A entry per record, so the
+      * table can carry real data from one run to the next.
+           OPEN INPUT TABLE-FILE.
+           IF WS-TABLE-STATUS = "35"
+               PERFORM CRIAR-TABLE-FILE-PADRAO
+               OPEN INPUT TABLE-FILE
+           END-IF.
+           IF WS-TABLE-STATUS NOT = "00"
+               MOVE "TABLE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABLE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM VARYING WS-IDX-A FROM 1 BY 1 UNTIL WS-IDX-A > 2
+               READ TABLE-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE TABLE-B TO WS-B(WS-IDX-A)
+                       MOVE TABLE-D1 TO WS-D(WS-IDX-A, 1)
+                       MOVE TABLE-D2 TO WS-D(WS-IDX-A, 2)
+               END-READ
+               IF WS-TABLE-STATUS NOT = "00"
+                       AND WS-TABLE-STATUS NOT = "10"
+                   MOVE "TABLE-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-TABLE-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+           CLOSE TABLE-FILE.
 
+       CRIAR-TABLE-FILE-PADRAO.
+      * Seed the same two rows that used to be hardcoded so a first
+      * run behaves exactly like the old compile-time table did.
+           OPEN OUTPUT TABLE-FILE.
+           MOVE "TUTORIALS" TO TABLE-B.
+           MOVE "POINT" TO TABLE-D1.
+           MOVE "POINT" TO TABLE-D2.
+           WRITE TABLE-REC.
+           MOVE "TUTORIALS" TO TABLE-B.
+           MOVE "POINT" TO TABLE-D1.
+           MOVE "POINT" TO TABLE-D2.
+           WRITE TABLE-REC.
+           IF WS-TABLE-STATUS NOT = "00"
+               MOVE "TABLE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABLE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE TABLE-FILE.
 
-
-
-
-            STOP RUN.
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
