@@ -9,39 +9,124 @@
 
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-FILE ASSIGN TO "TABELA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TABELA-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELMENSAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
        FILE                                    SECTION.
+       FD  TABELA-FILE.
+           COPY TABANUALR.
+
+       FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-REC.
+         05 CKPT-MES            PIC 9(02).
+         05 CKPT-DIA            PIC 9(02).
+
+       FD  RELATORIO-FILE.
+        01 RELATORIO-LINE PIC X(080).
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
-        01  TABELA-ANUAL.
-         03 TABELA-MENSAL    OCCURS 12.
-         05 QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+      * One year's worth of daily figures, kept separate from the FD
+      * buffer so several years of TABELA-REC history can be scanned
+      * on the file without losing the year currently being worked on.
+           COPY TABANUAL.
 
+         77 WS-ANO-ATUAL PIC 9(004) VALUE ZEROS.
+         77 WS-TABELA-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-CHECKPOINT-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-PROXIMO-DIA PIC 9(02) VALUE ZEROS.
+         77 WS-IDX-MES PIC 9(02) VALUES ZEROS.
+         77 WS-IDX-DIA PIC 9(02) VALUES ZEROS.
          77 W-NUMERO PIC 9(2) VALUES ZEROS.
          77 W-NUMERO2 PIC 9(2) VALUES ZEROS.
          77 W-NUMERO3 PIC A(8) VALUES SPACES.
          77 W-NUMERO4 PIC A(12) VALUES 'RAFAEL'.
          77 W-NOME    PIC X(30) VALUES ZEROS.
+
+         77 WS-MES-ENTRADA PIC 9(02) VALUE 8.
+         77 WS-DIA-ENTRADA PIC 9(02) VALUE 25.
+         77 WS-DIA-VALIDO  PIC X(01) VALUE "N".
+         77 WS-RETURN-CODE PIC 9(02) VALUE ZEROS.
+         77 WS-ERRO-ARQUIVO PIC X(020) VALUE SPACES.
+         77 WS-ERRO-STATUS PIC X(02) VALUE ZEROS.
+         01 WS-DIAS-NO-MES VALUE "312831303130313130313031".
+           05 WS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+
+         77 WS-RELATORIO-STATUS PIC X(02) VALUE ZEROS.
+         77 WS-PAGINA-RELATORIO PIC 9(004) VALUE ZEROS.
+         77 WS-TITULO-RELATORIO PIC X(040)
+             VALUE "RELATORIO MENSAL DE QUANTIDADES".
+         77 WS-TOTAL-CAMPO PIC ZZZ,ZZ9.
+         01 WS-CABECALHO-RELATORIO.
+          05 WS-CAB-LINHA1 PIC X(080).
+          05 WS-CAB-LINHA2 PIC X(080).
+
+         01 WS-HISTORICO-NOMES.
+          05 WS-HIST-NOME OCCURS 50 TIMES PIC X(30) VALUE SPACES.
+         77 WS-HIST-QTD PIC 9(02) VALUE ZEROS.
+         77 WS-HIST-IDX PIC 9(02) VALUE ZEROS.
+
+         77 WS-MODO-ENTRADA PIC 9(01) VALUE 1.
+         77 WS-MES-CORRECAO PIC 9(02) VALUE ZEROS.
+         77 WS-DIA-CORRECAO PIC 9(02) VALUE ZEROS.
+
+         77 WS-GERACAO-ESCOLHIDA PIC 9(008) VALUE ZEROS.
+         77 WS-GERACAO-ENCONTRADA PIC X(001) VALUE "N".
+         01 WS-GERACAO-VISUALIZADA.
+          03 WS-GV-ANO-REFERENCIA   PIC 9(004).
+          03 WS-GV-GERACAO-DATA     PIC 9(008).
+          03 WS-GV-TABELA-MENSAL    OCCURS 12.
+           05 WS-GV-QUANTIDADE-DIARIA PIC 9(009) OCCURS 31.
+           05 WS-GV-TOTAL-MENSAL      PIC 9(011).
+          03 WS-GV-TOTAL-ANUAL       PIC 9(012).
       *=================================================================
        PROCEDURE                               DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM CARREGAR-TABELA-ANUAL.
+           PERFORM CARREGAR-CHECKPOINT.
 
-            ACCEPT W-NUMERO.
-            MOVE ZEROS TO QUANTIDADE-DIARIA(1,1).
-            ADD W-NUMERO TO QUANTIDADE-DIARIA(8, 25).
-            IF (QUANTIDADE-DIARIA(8,25) > 5)
-                DISPLAY "O NUMERO E MAIOR QUE 5"
+           MOVE ZEROS TO QUANTIDADE-DIARIA(1,1).
 
-           END-IF.
-            IF (QUANTIDADE-DIARIA (8,25)<5)
-               DISPLAY " O NUMERO E MENOR QUE 5"
-            END-IF.
-            DISPLAY QUANTIDADE-DIARIA(8, 25).
+           DISPLAY "MODO: 1-CONTINUAR ENTRADA MENSAL "
+               "2-CORRIGIR UM DIA ESPECIFICO "
+               "3-VISUALIZAR GERACAO ANTERIOR".
+           ACCEPT WS-MODO-ENTRADA.
+           EVALUATE WS-MODO-ENTRADA
+               WHEN 2
+                   PERFORM CORRIGIR-DIA-QUANTIDADE
+               WHEN 3
+                   PERFORM LISTAR-GERACOES-ANTERIORES
+               WHEN OTHER
+      * Only mode 1 (continue monthly entry) actually finishes a
+      * month's worth of days, so only it should save the year's
+      * figures and clear the checkpoint a still-in-progress session
+      * relies on for resumability; modes 2/3 must leave both alone.
+                   PERFORM ENTRAR-QUANTIDADES-MES
+                   PERFORM SALVAR-TABELA-ANUAL
+                   PERFORM LIMPAR-CHECKPOINT
+           END-EVALUATE.
+
+           PERFORM CALCULAR-TOTAIS-ANUAL.
+           PERFORM IMPRIMIR-RELATORIO-MENSAL.
 
            PERFORM 2 TIMES
                DISPLAY "INFORME O nome"
@@ -60,6 +145,9 @@
                DISPLAY W-NOME.
 
             PARAGRAFO3.
+      * Every W-NOME entered here used to overwrite the last one, so
+      * only the final name survived past this loop; keep each one in
+      * WS-HISTORICO-NOMES as it's typed instead of discarding it.
                 PERFORM UNTIL 1 > 3
                    DISPLAY "INFORME O NOME MANE"
                    ACCEPT W-NOME
@@ -67,12 +155,352 @@
                        EXIT PERFORM
                    END-IF
                    DISPLAY W-NOME
+                   IF WS-HIST-QTD < 50
+                       ADD 1 TO WS-HIST-QTD
+                       MOVE W-NOME TO WS-HIST-NOME(WS-HIST-QTD)
+                   END-IF
                    END-PERFORM.
 
+                PERFORM EXIBIR-HISTORICO-NOMES.
+
 
 
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
             STOP RUN.
 
+       CARREGAR-TABELA-ANUAL.
+      * The year's daily figures must survive between runs instead of
+      * starting from ZEROS every time, so reload the last save here.
+      * TABELA-FILE holds one record per year, so scan for the record
+      * tagged with this year instead of assuming it is the only one;
+      * older years stay on the file untouched for comparison.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           INITIALIZE TABELA-ANUAL.
+           MOVE WS-ANO-ATUAL TO ANO-REFERENCIA.
+           OPEN INPUT TABELA-FILE.
+           IF WS-TABELA-STATUS = "00"
+               PERFORM UNTIL WS-TABELA-STATUS = "10"
+                   READ TABELA-FILE
+                   IF WS-TABELA-STATUS = "00"
+                       IF FD-ANO-REFERENCIA = WS-ANO-ATUAL
+                           MOVE TABELA-REC TO TABELA-ANUAL
+                       END-IF
+                   ELSE
+                       IF WS-TABELA-STATUS NOT = "10"
+                           MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TABELA-FILE
+           ELSE
+               IF WS-TABELA-STATUS NOT = "35"
+                   MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE TABELA-FILE
+           END-IF.
+
+       LISTAR-GERACOES-ANTERIORES.
+      * Every month-end close used to be just whichever record
+      * CARREGAR-TABELA-ANUAL happened to read last for the year, with
+      * no way to look back at an earlier close; list every dated
+      * generation on file for this year and let the operator pick one
+      * to view without disturbing today's in-progress TABELA-ANUAL.
+           DISPLAY "GERACOES DISPONIVEIS PARA " WS-ANO-ATUAL ":".
+           OPEN INPUT TABELA-FILE.
+           IF WS-TABELA-STATUS = "00"
+               PERFORM UNTIL WS-TABELA-STATUS = "10"
+                   READ TABELA-FILE
+                   IF WS-TABELA-STATUS = "00"
+                       IF FD-ANO-REFERENCIA = WS-ANO-ATUAL
+                           DISPLAY "  " FD-GERACAO-DATA
+                       END-IF
+                   ELSE
+                       IF WS-TABELA-STATUS NOT = "10"
+                           MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TABELA-FILE
+           ELSE
+               DISPLAY "NENHUMA GERACAO ENCONTRADA"
+               CLOSE TABELA-FILE
+           END-IF.
+
+           DISPLAY "DIGITE A DATA DA GERACAO (AAAAMMDD):".
+           ACCEPT WS-GERACAO-ESCOLHIDA.
+
+           MOVE "N" TO WS-GERACAO-ENCONTRADA.
+           OPEN INPUT TABELA-FILE.
+           IF WS-TABELA-STATUS = "00"
+               PERFORM UNTIL WS-TABELA-STATUS = "10"
+                   READ TABELA-FILE
+                   IF WS-TABELA-STATUS = "00"
+                       IF FD-ANO-REFERENCIA = WS-ANO-ATUAL
+                               AND FD-GERACAO-DATA
+                                   = WS-GERACAO-ESCOLHIDA
+                           MOVE TABELA-REC TO WS-GERACAO-VISUALIZADA
+                           MOVE "S" TO WS-GERACAO-ENCONTRADA
+                       END-IF
+                   ELSE
+                       IF WS-TABELA-STATUS NOT = "10"
+                           MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE TABELA-FILE
+           ELSE
+               CLOSE TABELA-FILE
+           END-IF.
+
+           IF WS-GERACAO-ENCONTRADA = "S"
+               DISPLAY "GERACAO " WS-GERACAO-ESCOLHIDA
+                   " - TOTAL ANUAL: " WS-GV-TOTAL-ANUAL
+           ELSE
+               DISPLAY "GERACAO NAO ENCONTRADA PARA A DATA INFORMADA"
+           END-IF.
+
+       SALVAR-TABELA-ANUAL.
+      * Appends this year's figures as a new record so earlier years
+      * already on the file are kept side by side instead of being
+      * overwritten; re-running the same year just adds a newer
+      * snapshot, and CARREGAR-TABELA-ANUAL always picks up the last
+      * one it finds for that year. GERACAO-DATA stamps exactly when
+      * each snapshot was saved, so month-end closes stay distinct,
+      * dated generations on the file instead of one fused history -
+      * see LISTAR-GERACOES-ANTERIORES to browse them.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GERACAO-DATA.
+           MOVE TABELA-ANUAL TO TABELA-REC.
+           OPEN EXTEND TABELA-FILE.
+           IF WS-TABELA-STATUS = "35"
+               OPEN OUTPUT TABELA-FILE
+           END-IF.
+           IF WS-TABELA-STATUS NOT = "00"
+               MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           WRITE TABELA-REC.
+           IF WS-TABELA-STATUS NOT = "00"
+               MOVE "TABELA-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-TABELA-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE TABELA-FILE.
+
+       ENTRAR-QUANTIDADES-MES.
+      * Walks the rest of the month's days one at a time so an
+      * interrupted run can pick back up after the last saved day
+      * instead of re-keying the whole month from day 1.
+           PERFORM VARYING WS-DIA-ENTRADA FROM WS-PROXIMO-DIA BY 1
+                   UNTIL WS-DIA-ENTRADA >
+                       WS-DIAS-MES-TAB(WS-MES-ENTRADA)
+               PERFORM VALIDAR-DIA-MES
+               IF WS-DIA-VALIDO = "S"
+                   DISPLAY "DIA " WS-DIA-ENTRADA ":"
+                   ACCEPT W-NUMERO
+                   ADD W-NUMERO TO
+                       QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+                   IF (QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+                           > 5)
+                       DISPLAY "O NUMERO E MAIOR QUE 5"
+                   END-IF
+                   IF (QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+                           < 5)
+                       DISPLAY " O NUMERO E MENOR QUE 5"
+                   END-IF
+                   DISPLAY
+                       QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+                   PERFORM GRAVAR-CHECKPOINT
+               ELSE
+                   DISPLAY "DIA INVALIDO PARA O MES INFORMADO"
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-PERFORM.
+
+       CORRIGIR-DIA-QUANTIDADE.
+      * ENTRAR-QUANTIDADES-MES only ever walks forward from the next
+      * unkeyed day, so fixing day 12 used to mean re-keying days 1
+      * through 11 as well; take the month/day directly and update
+      * just that one QUANTIDADE-DIARIA cell instead.
+           DISPLAY "MES A CORRIGIR:".
+           ACCEPT WS-MES-CORRECAO.
+           DISPLAY "DIA A CORRIGIR:".
+           ACCEPT WS-DIA-CORRECAO.
+           MOVE WS-MES-CORRECAO TO WS-MES-ENTRADA.
+           MOVE WS-DIA-CORRECAO TO WS-DIA-ENTRADA.
+           PERFORM VALIDAR-DIA-MES.
+           IF WS-DIA-VALIDO = "S"
+               DISPLAY "NOVO VALOR PARA O DIA " WS-DIA-ENTRADA ":"
+               ACCEPT W-NUMERO
+               MOVE W-NUMERO TO
+                   QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+               DISPLAY "DIA " WS-DIA-ENTRADA "/" WS-MES-ENTRADA
+                   " CORRIGIDO PARA "
+                   QUANTIDADE-DIARIA(WS-MES-ENTRADA, WS-DIA-ENTRADA)
+           ELSE
+               DISPLAY "DIA INVALIDO PARA O MES INFORMADO"
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
+       CARREGAR-CHECKPOINT.
+      * Resumes the month's entry after the last day that was
+      * successfully checkpointed, rather than always starting at 1.
+           MOVE 1 TO WS-PROXIMO-DIA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   AND CKPT-MES = WS-MES-ENTRADA
+                   COMPUTE WS-PROXIMO-DIA = CKPT-DIA + 1
+               END-IF
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                       AND WS-CHECKPOINT-STATUS NOT = "10"
+                   MOVE "CHECKPOINT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CHECKPOINT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CHECKPOINT-STATUS NOT = "35"
+                   MOVE "CHECKPOINT-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-CHECKPOINT-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE WS-MES-ENTRADA TO CKPT-MES.
+           MOVE WS-DIA-ENTRADA TO CKPT-DIA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPAR-CHECKPOINT.
+      * Once the whole month is keyed and saved there is nothing left
+      * to resume, so clear the checkpoint for the next run.
+           MOVE ZEROS TO CKPT-MES CKPT-DIA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       VALIDAR-DIA-MES.
+      * A day out of range for its month (e.g. day 30 for February)
+      * must never reach QUANTIDADE-DIARIA.
+           IF WS-DIA-ENTRADA >= 1
+               AND WS-DIA-ENTRADA <= WS-DIAS-MES-TAB(WS-MES-ENTRADA)
+               MOVE "S" TO WS-DIA-VALIDO
+           ELSE
+               MOVE "N" TO WS-DIA-VALIDO
+           END-IF.
+
+       CALCULAR-TOTAIS-ANUAL.
+      * Rolls QUANTIDADE-DIARIA up into a month total and a year total
+      * so nobody has to add 31 numbers by hand at month end.
+           MOVE ZEROS TO TOTAL-ANUAL.
+           PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+               MOVE ZEROS TO TOTAL-MENSAL(WS-IDX-MES)
+               PERFORM VARYING WS-IDX-DIA FROM 1 BY 1
+                       UNTIL WS-IDX-DIA > 31
+                   ADD QUANTIDADE-DIARIA(WS-IDX-MES, WS-IDX-DIA)
+                       TO TOTAL-MENSAL(WS-IDX-MES)
+               END-PERFORM
+               ADD TOTAL-MENSAL(WS-IDX-MES) TO TOTAL-ANUAL
+           END-PERFORM.
+
+       EXIBIR-HISTORICO-NOMES.
+      * The whole point of keeping WS-HISTORICO-NOMES is that it is
+      * still here after PARAGRAFO3's loop ends, not just the last
+      * entry ACCEPTed.
+           DISPLAY "HISTORICO DE NOMES INFORMADOS:".
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HIST-QTD
+               DISPLAY "  " WS-HIST-NOME(WS-HIST-IDX)
+           END-PERFORM.
+
+       IMPRIMIR-RELATORIO-MENSAL.
+      * The month/year totals CALCULAR-TOTAIS-ANUAL rolls up used to
+      * only ever reach the console via DISPLAY; write them to an
+      * actual report file instead, with the shared page header so it
+      * can be handed to someone instead of scraped off a screen.
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               MOVE "RELATORIO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-RELATORIO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           CALL "IMPRIMIR-CABECALHO-RELATORIO" USING
+               WS-TITULO-RELATORIO
+               WS-PAGINA-RELATORIO
+               WS-CABECALHO-RELATORIO.
+
+           WRITE RELATORIO-LINE FROM WS-CAB-LINHA1.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               MOVE "RELATORIO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-RELATORIO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           WRITE RELATORIO-LINE FROM WS-CAB-LINHA2.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               MOVE "RELATORIO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-RELATORIO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+               MOVE TOTAL-MENSAL(WS-IDX-MES) TO WS-TOTAL-CAMPO
+               MOVE SPACES TO RELATORIO-LINE
+               STRING "MES " WS-IDX-MES " TOTAL " WS-TOTAL-CAMPO
+                   DELIMITED BY SIZE INTO RELATORIO-LINE
+               WRITE RELATORIO-LINE
+               IF WS-RELATORIO-STATUS NOT = "00"
+                   MOVE "RELATORIO-FILE" TO WS-ERRO-ARQUIVO
+                   MOVE WS-RELATORIO-STATUS TO WS-ERRO-STATUS
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+
+           MOVE TOTAL-ANUAL TO WS-TOTAL-CAMPO.
+           MOVE SPACES TO RELATORIO-LINE.
+           STRING "TOTAL ANUAL " WS-TOTAL-CAMPO
+               DELIMITED BY SIZE INTO RELATORIO-LINE.
+           WRITE RELATORIO-LINE.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               MOVE "RELATORIO-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-RELATORIO-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           CLOSE RELATORIO-FILE.
 
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO WS-RETURN-CODE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
 
                             END PROGRAM YOUR-PROGRAM-NAME.
