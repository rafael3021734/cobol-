@@ -8,33 +8,326 @@
       *=================================================================
        IDENTIFICATION                          DIVISION.
 
-       PROGRAM-ID. PROGRAMA-TESTE.
+       PROGRAM-ID. PROG_TESTE_NIVEL.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+           SELECT CLIENTE-REPORT ASSIGN TO "CLIRELAT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
        FILE                                    SECTION.
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       FD  CLIENTE-REPORT.
+        01 REPORT-LINE PIC X(080).
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
-        01 CLIENTE.
-         05 CODIGO PIC 9(004) VALUES "028389 ".
-         05 NOME PIC X(030) VALUES " PEDRO ".
-         05 NASCIMENTO PIC 9(012) VALUES "01/07/1988 ".
-         05 TELEFONE PIC X(10) VALUES 969971614.
+        77 WS-CLIENTE-STATUS PIC X(02) VALUE ZEROS.
+        77 WS-HOJE-AAAAMMDD  PIC 9(08) VALUE ZEROS.
+        77 WS-ANO-ATUAL      PIC 9(04) VALUE ZEROS.
+        77 WS-MES-ATUAL      PIC 9(02) VALUE ZEROS.
+        77 WS-DIA-ATUAL      PIC 9(02) VALUE ZEROS.
+        77 WS-IDADE          PIC 9(03) VALUE ZEROS.
+        77 WS-TELEFONE-OK    PIC X(01) VALUE "S".
+        77 WS-CODIGO-EXISTE  PIC X(01) VALUE "N".
+        77 WS-CRT-STATUS     PIC 9(04) VALUE ZEROS.
+        77 WS-CANCELADO      PIC X(01) VALUE "N".
+        77 WS-RETURN-CODE    PIC 9(02) VALUE ZEROS.
+        77 WS-ERRO-ARQUIVO   PIC X(020) VALUE SPACES.
+        77 WS-ERRO-STATUS    PIC X(002) VALUE ZEROS.
+        77 WS-REPORT-STATUS  PIC X(002) VALUE ZEROS.
+        77 WS-PAGINA-RELATORIO PIC 9(004) VALUE ZEROS.
+        77 WS-TITULO-RELATORIO PIC X(040)
+            VALUE "RELATORIO DE CLIENTE CADASTRADO".
+        01 WS-CABECALHO-RELATORIO.
+         05 WS-CAB-LINHA1 PIC X(080).
+         05 WS-CAB-LINHA2 PIC X(080).
+
+        01 WS-NOVO-CLIENTE.
+         05 WS-NOVO-CODIGO PIC 9(004).
+         05 WS-NOVO-NOME PIC X(030).
+         05 WS-NOVO-NASCIMENTO.
+             10 WS-NOVO-NASC-DIA PIC 9(02).
+             10 WS-NOVO-NASC-MES PIC 9(02).
+             10 WS-NOVO-NASC-ANO PIC 9(04).
+         05 WS-NOVO-TELEFONE-RESIDENCIAL PIC X(10).
+         05 WS-NOVO-TELEFONE-RESID-NUM
+             REDEFINES WS-NOVO-TELEFONE-RESIDENCIAL PIC 9(10).
+         05 WS-NOVO-TELEFONE-CELULAR PIC X(10).
+         05 WS-NOVO-TELEFONE-CEL-NUM
+             REDEFINES WS-NOVO-TELEFONE-CELULAR PIC 9(10).
+         05 WS-NOVO-EMAIL PIC X(040).
+         05 WS-NOVO-IDOSO-FLAG PIC X(01).
+
       *=================================================================
-       PROCEDURE                               DIVISION.
+       LINKAGE                                 SECTION.
+         01 LS-CODIGO-CLIENTE PIC 9(004).
+      *=================================================================
+       SCREEN                                  SECTION.
+       01   TELACLIENTE.
+        05   TCODIGO
+            LINE 05 COLUMN 29 PIC 9(004)
+            USING WS-NOVO-CODIGO
+            HIGHLIGHT.
+        05   TNOME
+            LINE 07 COLUMN 29 PIC X(030)
+            USING WS-NOVO-NOME
+            HIGHLIGHT.
+        05   TNASCDIA
+            LINE 09 COLUMN 29 PIC 9(02)
+            USING WS-NOVO-NASC-DIA
+            HIGHLIGHT.
+        05   TNASCMES
+            LINE 09 COLUMN 35 PIC 9(02)
+            USING WS-NOVO-NASC-MES
+            HIGHLIGHT.
+        05   TNASCANO
+            LINE 09 COLUMN 41 PIC 9(04)
+            USING WS-NOVO-NASC-ANO
+            HIGHLIGHT.
+        05   TTELRESID
+            LINE 11 COLUMN 29 PIC X(010)
+            USING WS-NOVO-TELEFONE-RESIDENCIAL
+            HIGHLIGHT.
+        05   TTELCEL
+            LINE 13 COLUMN 29 PIC X(010)
+            USING WS-NOVO-TELEFONE-CELULAR
+            HIGHLIGHT.
+        05   TEMAIL
+            LINE 15 COLUMN 29 PIC X(040)
+            USING WS-NOVO-EMAIL
+            HIGHLIGHT.
+      *=================================================================
+       PROCEDURE                     DIVISION USING LS-CODIGO-CLIENTE.
 
        MAIN-PROCEDURE.
        INICIO.
 
-           DISPLAY CLIENTE.
+           OPEN I-O CLIENTE-FILE.
+           IF WS-CLIENTE-STATUS = "35"
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+           IF WS-CLIENTE-STATUS NOT = "00"
+               MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           PERFORM CAPTURAR-DADOS-CLIENTE.
+
+           IF WS-CANCELADO = "S"
+               DISPLAY "CADASTRO DE CLIENTE CANCELADO"
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               PERFORM CALCULAR-IDADE
+               PERFORM VALIDAR-TELEFONE
+               PERFORM VERIFICAR-DUPLICIDADE
+
+               IF WS-TELEFONE-OK = "N"
+                   DISPLAY "TELEFONE INVALIDO, CLIENTE NAO GRAVADO: "
+                       WS-NOVO-TELEFONE-RESIDENCIAL
+                       " / " WS-NOVO-TELEFONE-CELULAR
+                   MOVE 4 TO WS-RETURN-CODE
+               ELSE
+                   IF WS-CODIGO-EXISTE = "S"
+                       DISPLAY "CLIENTE JA CADASTRADO, CODIGO: "
+                           WS-NOVO-CODIGO
+                       MOVE 4 TO WS-RETURN-CODE
+                   ELSE
+                       MOVE WS-NOVO-CLIENTE TO CLIENTE
+                       WRITE CLIENTE
+                           INVALID KEY
+                               DISPLAY "ERRO AO GRAVAR CLIENTE: "
+                                   WS-CLIENTE-STATUS
+                               MOVE 8 TO WS-RETURN-CODE
+                       END-WRITE
+                       IF WS-CLIENTE-STATUS NOT = "00"
+                               AND WS-CLIENTE-STATUS NOT = "22"
+                           MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+                           MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+                           PERFORM TRATAR-ERRO-ARQUIVO
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-TELEFONE-OK = "S" AND WS-CODIGO-EXISTE = "N"
+                   DISPLAY WS-NOVO-CLIENTE
+                   PERFORM IMPRIMIR-RELATORIO-CLIENTE
+               END-IF
+           END-IF.
+
+           CLOSE CLIENTE-FILE.
+
+           MOVE WS-NOVO-CODIGO TO LS-CODIGO-CLIENTE.
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
+
+       CAPTURAR-DADOS-CLIENTE.
+      * WS-NOVO-CLIENTE used to come entirely from VALUE clauses and
+      * compile-time MOVEs, so a new customer meant a source change
+      * and a recompile; key it in at a terminal instead, along the
+      * lines of the TCENTROCUSTO screen in PROG_TESTE_11.cbl. The
+      * code field is pre-filled from the driver's CODIGO (or the old
+      * demo code standalone) so an operator can still just confirm it
+      * with ENTER for the common case, but can edit it for a new one.
+           IF LS-CODIGO-CLIENTE = ZEROS
+               MOVE 028389 TO WS-NOVO-CODIGO
+           ELSE
+               MOVE LS-CODIGO-CLIENTE TO WS-NOVO-CODIGO
+           END-IF.
+           MOVE SPACES TO WS-NOVO-NOME.
+           MOVE ZEROS TO WS-NOVO-NASC-DIA.
+           MOVE ZEROS TO WS-NOVO-NASC-MES.
+           MOVE ZEROS TO WS-NOVO-NASC-ANO.
+           MOVE SPACES TO WS-NOVO-TELEFONE-RESIDENCIAL.
+           MOVE SPACES TO WS-NOVO-TELEFONE-CELULAR.
+           MOVE SPACES TO WS-NOVO-EMAIL.
+           MOVE "N" TO WS-CANCELADO.
+
+           PERFORM UNTIL WS-NOVO-NOME NOT = SPACES
+                   OR WS-CANCELADO = "S"
+               DISPLAY (03,11) "CADASTRO DE CLIENTE (ESC CANCELA)"
+               ACCEPT TELACLIENTE
+               IF WS-CRT-STATUS = 1003
+                   MOVE "S" TO WS-CANCELADO
+               ELSE
+                   IF WS-NOVO-NOME = SPACES
+                       DISPLAY (17,11) "NOME OBRIGATORIO, REDIGITE"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-IDADE.
+      * Derives the customer's current age from NASCIMENTO so billing
+      * can apply senior pricing without anyone checking birth dates.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD.
+           MOVE WS-HOJE-AAAAMMDD(1:4) TO WS-ANO-ATUAL.
+           MOVE WS-HOJE-AAAAMMDD(5:2) TO WS-MES-ATUAL.
+           MOVE WS-HOJE-AAAAMMDD(7:2) TO WS-DIA-ATUAL.
+
+           COMPUTE WS-IDADE = WS-ANO-ATUAL - WS-NOVO-NASC-ANO.
+           IF WS-MES-ATUAL < WS-NOVO-NASC-MES
+               OR (WS-MES-ATUAL = WS-NOVO-NASC-MES
+                   AND WS-DIA-ATUAL < WS-NOVO-NASC-DIA)
+               SUBTRACT 1 FROM WS-IDADE
+           END-IF.
+
+           IF WS-IDADE >= 65
+               MOVE "S" TO WS-NOVO-IDOSO-FLAG
+           ELSE
+               MOVE "N" TO WS-NOVO-IDOSO-FLAG
+           END-IF.
+
+       VALIDAR-TELEFONE.
+      * Both numbers must be 10 digits, no letters/punctuation, so we
+      * stop garbage phone numbers from landing in the customer
+      * master. The mobile number is optional - a customer with no
+      * cell phone on file still validates - but if one is given it
+      * has to be a real 10-digit number too.
+           IF WS-NOVO-TELEFONE-RESID-NUM IS NUMERIC
+               MOVE "S" TO WS-TELEFONE-OK
+           ELSE
+               MOVE "N" TO WS-TELEFONE-OK
+           END-IF.
+           IF WS-NOVO-TELEFONE-CELULAR NOT = SPACES
+                   AND WS-NOVO-TELEFONE-CEL-NUM IS NOT NUMERIC
+               MOVE "N" TO WS-TELEFONE-OK
+           END-IF.
+
+       VERIFICAR-DUPLICIDADE.
+      * Reads the master by CODIGO before we ever get to WRITE, so a
+      * repeat customer code is rejected instead of double-booked.
+           MOVE WS-NOVO-CODIGO TO CODIGO.
+           READ CLIENTE-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-CODIGO-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CODIGO-EXISTE
+           END-READ.
+           IF WS-CLIENTE-STATUS NOT = "00"
+                   AND WS-CLIENTE-STATUS NOT = "23"
+               MOVE "CLIENTE-FILE" TO WS-ERRO-ARQUIVO
+               MOVE WS-CLIENTE-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
+       IMPRIMIR-RELATORIO-CLIENTE.
+      * WS-NOVO-CLIENTE used to only ever reach the console via
+      * DISPLAY; append a headed, paginated line to a report file
+      * as well so the result can be handed to someone instead of
+      * scraped off a screen.
+           CALL "IMPRIMIR-CABECALHO-RELATORIO" USING
+               WS-TITULO-RELATORIO
+               WS-PAGINA-RELATORIO
+               WS-CABECALHO-RELATORIO.
 
+           OPEN EXTEND CLIENTE-REPORT.
+           IF WS-REPORT-STATUS = "35"
+               OPEN OUTPUT CLIENTE-REPORT
+           END-IF.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "CLIENTE-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
+           WRITE REPORT-LINE FROM WS-CAB-LINHA1.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "CLIENTE-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           WRITE REPORT-LINE FROM WS-CAB-LINHA2.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "CLIENTE-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
-            STOP RUN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CODIGO=" WS-NOVO-CODIGO
+               " NOME=" WS-NOVO-NOME
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE "CLIENTE-REPORT" TO WS-ERRO-ARQUIVO
+               MOVE WS-REPORT-STATUS TO WS-ERRO-STATUS
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
 
+           CLOSE CLIENTE-REPORT.
 
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success) or one already handled
+      * by a more specific branch above (35-not-found, 22/23-key) means
+      * a real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data or an unexplained abend.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-ERRO-STATUS.
+           MOVE 16 TO WS-RETURN-CODE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
 
-                            END PROGRAM PROGRAMA-TESTE.
+                            END PROGRAM PROG_TESTE_NIVEL.
