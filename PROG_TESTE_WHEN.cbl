@@ -10,15 +10,37 @@
 
        PROGRAM-ID. PROGRAMA-TESTE.
 
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT FERIADO-FILE ASSIGN TO "FERIADO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FERIADO-STATUS.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
        FILE                                    SECTION.
+       FD  FERIADO-FILE.
+           COPY FERIADO.
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
          77 DIA-SEMANA  PIC 9(001).
          77 NOME-DIA    PIC X(010).
+
+         77 WS-FERIADO-STATUS PIC X(002) VALUE ZEROS.
+         77 WS-DATA-ATUAL     PIC 9(008).
+         77 WS-ANO-ATUAL      PIC 9(004).
+         77 WS-E-FERIADO      PIC X(001) VALUE "N".
+         77 WS-NOME-FERIADO   PIC X(020) VALUE SPACES.
+         77 WS-CABECALHO      PIC X(030) VALUE SPACES.
+         77 WS-ERRO-ARQUIVO   PIC X(020) VALUE SPACES.
+         77 WS-CLASSIFICACAO-DIA PIC X(010) VALUE SPACES.
+         77 WS-DESCRICAO-DIA     PIC X(020) VALUE SPACES.
+         77 WS-RETURN-CODE       PIC 9(002) VALUE ZEROS.
       *=================================================================
        PROCEDURE                               DIVISION.
 
@@ -35,16 +57,366 @@
             WHEN 7 MOVE "DOMINGO" TO NOME-DIA
             END-EVALUATE.
 
-            DISPLAY NOME-DIA
+            DISPLAY NOME-DIA.
+
+      * Same day-name-plus-date stamp any report header needs, now
+      * available to other programs via CALL instead of being
+      * retyped in each one.
+            CALL "GERAR-CABECALHO-DATA" USING WS-CABECALHO.
+            DISPLAY "CABECALHO: " WS-CABECALHO.
+
+            PERFORM VERIFICAR-FERIADO.
+            IF WS-E-FERIADO = "S"
+                DISPLAY "FERIADO: " WS-NOME-FERIADO
+                    " - NAO E DIA UTIL"
+            ELSE
+                DISPLAY "DIA UTIL"
+            END-IF.
 
+      * Holiday-or-not used to be the only classification available;
+      * run today's date past the shared lookup so weekends are told
+      * apart from ordinary business days too.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL.
+            CALL "CLASSIFICAR-DIA-UTIL" USING WS-DATA-ATUAL
+                WS-CLASSIFICACAO-DIA WS-DESCRICAO-DIA.
+            DISPLAY "CLASSIFICACAO: " WS-CLASSIFICACAO-DIA
+                " " WS-DESCRICAO-DIA.
+
+      * CLASSIFICAR-DIA-UTIL signals a file error back by setting
+      * RETURN-CODE (a special register shared by every program in
+      * the run unit) before its own GOBACK; capture that instead of
+      * hardcoding success, or a file error in the called subprogram
+      * would be reported to the caller/OS as a clean run.
+            MOVE RETURN-CODE TO WS-RETURN-CODE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
             GOBACK.
 
+       VERIFICAR-FERIADO.
+      * Batch scheduling needs to know whether today is an actual
+      * business day, not just which weekday it falls on, so check
+      * the current date against a company holiday table.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL.
+           MOVE "N" TO WS-E-FERIADO.
+           MOVE SPACES TO WS-NOME-FERIADO.
+           OPEN INPUT FERIADO-FILE.
+           IF WS-FERIADO-STATUS = "35"
+               PERFORM CRIAR-FERIADO-FILE-PADRAO
+               OPEN INPUT FERIADO-FILE
+           END-IF.
+           IF WS-FERIADO-STATUS NOT = "00"
+               MOVE "FERIADO-FILE" TO WS-ERRO-ARQUIVO
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM UNTIL WS-FERIADO-STATUS = "10"
+               READ FERIADO-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF FERIADO-DATA = WS-DATA-ATUAL
+                           MOVE "S" TO WS-E-FERIADO
+                           MOVE FERIADO-NOME TO WS-NOME-FERIADO
+                       END-IF
+               END-READ
+               IF WS-FERIADO-STATUS NOT = "00"
+                       AND WS-FERIADO-STATUS NOT = "10"
+                   MOVE "FERIADO-FILE" TO WS-ERRO-ARQUIVO
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+           CLOSE FERIADO-FILE.
+
+       CRIAR-FERIADO-FILE-PADRAO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           OPEN OUTPUT FERIADO-FILE.
+           STRING WS-ANO-ATUAL "0101" DELIMITED BY SIZE
+               INTO FERIADO-DATA.
+           MOVE "CONFRATERNIZACAO" TO FERIADO-NOME.
+           WRITE FERIADO-REC.
+           STRING WS-ANO-ATUAL "1225" DELIMITED BY SIZE
+               INTO FERIADO-DATA.
+           MOVE "NATAL" TO FERIADO-NOME.
+           WRITE FERIADO-REC.
+           IF WS-FERIADO-STATUS NOT = "00"
+               MOVE "FERIADO-FILE" TO WS-ERRO-ARQUIVO
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE FERIADO-FILE.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " WS-ERRO-ARQUIVO
+               " STATUS=" WS-FERIADO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+                            END PROGRAM PROGRAMA-TESTE.
+
+      *=================================================================
+      * Shared day-name/date stamp, callable from any report program
+      * that needs a "SEXTA 08/08/2026"-style header instead of
+      * inventing its own date-label logic.
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
 
+       PROGRAM-ID. GERAR-CABECALHO-DATA.
 
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
 
+         77 LS-DIA-SEMANA  PIC 9(001).
+         77 LS-NOME-DIA    PIC X(010).
+         77 LS-DATA-ATUAL  PIC 9(008).
 
-            STOP RUN.
+       LINKAGE                                 SECTION.
 
+         01 LS-CABECALHO   PIC X(030).
+      *=================================================================
+       PROCEDURE                      DIVISION USING LS-CABECALHO.
 
+       MAIN-PROCEDURE.
+       INICIO.
+            ACCEPT LS-DIA-SEMANA FROM DAY-OF-WEEK.
+            EVALUATE LS-DIA-SEMANA
+            WHEN 1 MOVE "SEGUNDA" TO LS-NOME-DIA
+            WHEN 2 MOVE "TERCA" TO LS-NOME-DIA
+            WHEN 3 MOVE "QUARTA" TO LS-NOME-DIA
+            WHEN 4 MOVE "QUINTA" TO LS-NOME-DIA
+            WHEN 5 MOVE "SEXTA" TO LS-NOME-DIA
+            WHEN 6 MOVE "SABADO" TO LS-NOME-DIA
+            WHEN 7 MOVE "DOMINGO" TO LS-NOME-DIA
+            END-EVALUATE.
 
-                            END PROGRAM PROGRAMA-TESTE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO LS-DATA-ATUAL.
+            MOVE SPACES TO LS-CABECALHO.
+            STRING FUNCTION TRIM(LS-NOME-DIA) " "
+                LS-DATA-ATUAL(7:2) "/" LS-DATA-ATUAL(5:2) "/"
+                LS-DATA-ATUAL(1:4)
+                DELIMITED BY SIZE INTO LS-CABECALHO.
+
+            GOBACK.
+
+                            END PROGRAM GERAR-CABECALHO-DATA.
+
+      *=================================================================
+      * Shared report header: every report in the shop used to print
+      * straight to the console with no page structure at all. Any
+      * program that opens a report file can CALL this once per page
+      * for a title line, a running page number, and the same
+      * day-name/date stamp GERAR-CABECALHO-DATA already produces.
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. IMPRIMIR-CABECALHO-RELATORIO.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+
+         77 LS-DATA-STAMP  PIC X(030) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+
+         01 LS-TITULO-RELATORIO PIC X(040).
+         01 LS-PAGINA           PIC 9(004).
+         01 LS-CABECALHO-RELATORIO.
+          05 LS-CAB-LINHA1 PIC X(080).
+          05 LS-CAB-LINHA2 PIC X(080).
+      *=================================================================
+       PROCEDURE                      DIVISION USING LS-TITULO-RELATORIO
+                                                 LS-PAGINA
+                                                 LS-CABECALHO-RELATORIO.
+
+       MAIN-PROCEDURE.
+       INICIO.
+            ADD 1 TO LS-PAGINA.
+
+            CALL "GERAR-CABECALHO-DATA" USING LS-DATA-STAMP.
+
+            MOVE SPACES TO LS-CAB-LINHA1.
+            STRING FUNCTION TRIM(LS-TITULO-RELATORIO) DELIMITED BY SIZE
+                "   PAGINA " DELIMITED BY SIZE
+                LS-PAGINA DELIMITED BY SIZE
+                INTO LS-CAB-LINHA1.
+
+            MOVE SPACES TO LS-CAB-LINHA2.
+            STRING LS-DATA-STAMP DELIMITED BY SIZE
+                INTO LS-CAB-LINHA2.
+
+            GOBACK.
+
+                            END PROGRAM IMPRIMIR-CABECALHO-RELATORIO.
+
+      *=================================================================
+      * Shared numeric-edit routine: every program that ACCEPTs a
+      * number from the operator used to take whatever came back with
+      * no edit at all. Any of those ACCEPT points can CALL this with
+      * the value plus the range it must fall in, instead of each one
+      * growing its own copy of the same non-numeric/out-of-range
+      * check.
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. VALIDAR-NUMERO-EDITADO.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       LINKAGE                                 SECTION.
+
+         01 LS-VALOR    PIC S9(9)V9(2).
+         01 LS-MINIMO   PIC S9(9)V9(2).
+         01 LS-MAXIMO   PIC S9(9)V9(2).
+         01 LS-VALIDO   PIC X(001).
+      *=================================================================
+       PROCEDURE                      DIVISION USING LS-VALOR
+                                                 LS-MINIMO
+                                                 LS-MAXIMO
+                                                 LS-VALIDO.
+
+       MAIN-PROCEDURE.
+       INICIO.
+            MOVE "S" TO LS-VALIDO.
+            IF LS-VALOR NOT NUMERIC
+                    OR LS-VALOR < LS-MINIMO
+                    OR LS-VALOR > LS-MAXIMO
+                MOVE "N" TO LS-VALIDO
+            END-IF.
+
+            GOBACK.
+
+                            END PROGRAM VALIDAR-NUMERO-EDITADO.
+
+      *=================================================================
+      * Shared day classifier: VERIFICAR-FERIADO only ever told holiday
+      * apart from not-holiday, leaving every weekend lumped in with
+      * "DIA UTIL". Any program can CALL this with a date and get back
+      * whether it is a holiday (with its description), a weekend, or
+      * a regular business day.
+      *=================================================================
+       IDENTIFICATION                          DIVISION.
+
+       PROGRAM-ID. CLASSIFICAR-DIA-UTIL.
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT FERIADO-FILE ASSIGN TO "FERIADO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LW-FERIADO-STATUS.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+       FILE                                    SECTION.
+       FD  FERIADO-FILE.
+           COPY FERIADO.
+      *=================================================================
+       WORKING-STORAGE                         SECTION.
+
+         77 LW-FERIADO-STATUS   PIC X(002) VALUE ZEROS.
+         77 LW-E-FERIADO        PIC X(001) VALUE "N".
+         77 LW-ANO-REFERENCIA   PIC 9(004).
+         77 LW-DIA-REFERENCIA   PIC 9(008) VALUE 20240101.
+         77 LW-DIAS-DIFF        PIC S9(009) VALUE ZEROS.
+         77 LW-DIA-SEMANA-NUM   PIC 9(001) VALUE ZEROS.
+         77 LW-ERRO-ARQUIVO     PIC X(020) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+
+         01 LS-DATA             PIC 9(008).
+         01 LS-CLASSIFICACAO    PIC X(010).
+         01 LS-DESCRICAO        PIC X(020).
+      *=================================================================
+       PROCEDURE                      DIVISION USING LS-DATA
+                                                 LS-CLASSIFICACAO
+                                                 LS-DESCRICAO.
+
+       MAIN-PROCEDURE.
+       INICIO.
+            MOVE SPACES TO LS-CLASSIFICACAO.
+            MOVE SPACES TO LS-DESCRICAO.
+            PERFORM VERIFICAR-FERIADO-DATA.
+            IF LW-E-FERIADO = "S"
+                MOVE "FERIADO" TO LS-CLASSIFICACAO
+            ELSE
+      * 2024-01-01 is a known Monday; any other date's weekday falls
+      * out of how many days it sits from that reference, modulo 7.
+                COMPUTE LW-DIAS-DIFF =
+                    FUNCTION INTEGER-OF-DATE(LS-DATA)
+                    - FUNCTION INTEGER-OF-DATE(LW-DIA-REFERENCIA)
+                COMPUTE LW-DIA-SEMANA-NUM =
+                    FUNCTION MOD(LW-DIAS-DIFF, 7)
+                IF LW-DIA-SEMANA-NUM = 5 OR LW-DIA-SEMANA-NUM = 6
+                    MOVE "FIM-SEMANA" TO LS-CLASSIFICACAO
+                ELSE
+                    MOVE "DIA-UTIL" TO LS-CLASSIFICACAO
+                END-IF
+            END-IF.
+
+            GOBACK.
+
+       VERIFICAR-FERIADO-DATA.
+           MOVE "N" TO LW-E-FERIADO.
+           OPEN INPUT FERIADO-FILE.
+           IF LW-FERIADO-STATUS = "35"
+               PERFORM CRIAR-FERIADO-FILE-PADRAO
+               OPEN INPUT FERIADO-FILE
+           END-IF.
+           IF LW-FERIADO-STATUS NOT = "00"
+               MOVE "FERIADO-FILE" TO LW-ERRO-ARQUIVO
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           PERFORM UNTIL LW-FERIADO-STATUS = "10"
+               READ FERIADO-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF FERIADO-DATA = LS-DATA
+                           MOVE "S" TO LW-E-FERIADO
+                           MOVE FERIADO-NOME TO LS-DESCRICAO
+                       END-IF
+               END-READ
+               IF LW-FERIADO-STATUS NOT = "00"
+                       AND LW-FERIADO-STATUS NOT = "10"
+                   MOVE "FERIADO-FILE" TO LW-ERRO-ARQUIVO
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
+           END-PERFORM.
+           CLOSE FERIADO-FILE.
+
+       CRIAR-FERIADO-FILE-PADRAO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO LW-ANO-REFERENCIA.
+           OPEN OUTPUT FERIADO-FILE.
+           STRING LW-ANO-REFERENCIA "0101" DELIMITED BY SIZE
+               INTO FERIADO-DATA.
+           MOVE "CONFRATERNIZACAO" TO FERIADO-NOME.
+           WRITE FERIADO-REC.
+           STRING LW-ANO-REFERENCIA "1225" DELIMITED BY SIZE
+               INTO FERIADO-DATA.
+           MOVE "NATAL" TO FERIADO-NOME.
+           WRITE FERIADO-REC.
+           IF LW-FERIADO-STATUS NOT = "00"
+               MOVE "FERIADO-FILE" TO LW-ERRO-ARQUIVO
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+           CLOSE FERIADO-FILE.
+
+       TRATAR-ERRO-ARQUIVO.
+      * Any FILE STATUS other than 00 (success), 10 (end of file) or
+      * 35 (not found on first run, already handled above) means a
+      * real I/O problem; log which file and status code and stop
+      * instead of pressing on with bad data.
+           DISPLAY "ERRO DE ARQUIVO: " LW-ERRO-ARQUIVO
+               " STATUS=" LW-FERIADO-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+                            END PROGRAM CLASSIFICAR-DIA-UTIL.
