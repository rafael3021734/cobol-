@@ -18,9 +18,7 @@
       *=================================================================
        WORKING-STORAGE                         SECTION.
 
-        01  TABELA-ANUAL.
-         03 TABELA-MENSAL    OCCURS 12.
-         05 QUANTIDADE-DIARIA  PIC 9(009) OCCURS 31.
+           COPY TABANUAL.
 
          77 W-NUMERO PIC 9(2) VALUES ZEROS.
          77 W-NUMERO2 PIC 9(2) VALUES ZEROS.
@@ -32,8 +30,7 @@
 
        MAIN-PROCEDURE.
 
-
-
+           MOVE 0 TO RETURN-CODE.
 
 
 
