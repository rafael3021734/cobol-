@@ -23,30 +23,120 @@
          77 W-NUMERO     PIC 9V99.
          77 W-NUMERO2    PIC 9V99.
          77 W-NUMERO3    PIC 9V99.
+
+         77 WS-DATA-VERIFICAR PIC 9(008).
+         77 WS-ANO-VALID      PIC 9(004).
+         77 WS-MES-VALID      PIC 9(002).
+         77 WS-DIA-VALID      PIC 9(002).
+         77 WS-DIAS-MES-MAX   PIC 9(002).
+         77 WS-DATA-VALIDA    PIC X(001) VALUE "S".
+         77 WS-BISSEXTO       PIC X(001) VALUE "N".
+         77 WS-RETURN-CODE    PIC 9(002) VALUE ZEROS.
+         01 WS-DIAS-NO-MES VALUE "312831303130313130313031".
+           05 WS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+
+         77 WS-NUMERO-VALIDO PIC X(001) VALUE "S".
+         77 WS-VAL-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
+         77 WS-MIN-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
+         77 WS-MAX-GENERICO PIC S9(9)V9(2) VALUE ZEROS.
       *=================================================================
        PROCEDURE                               DIVISION.
 
        MAIN-PROCEDURE.
        INICIO.
+           PERFORM CALCULAR-DIAS-ENTRE-DATAS.
+
            ACCEPT W-NUMERO.
-           PERFORM UNTIL W-NUMERO EQUAL 5
-              ADD 1 TO W-NUMERO
-              DISPLAY "OLA MUNDO"
-              COMPUTE W-NUMERO3 = W-NUMERO * 2
-              COMPUTE W-NUMERO2 = FUNCTION SQRT(W-NUMERO)
-              DISPLAY W-NUMERO3
-              DISPLAY W-NUMERO2
-              END-PERFORM.
+           PERFORM VALIDAR-ENTRADA-NUMERICA.
+           IF WS-NUMERO-VALIDO = "S"
+               PERFORM UNTIL W-NUMERO EQUAL 5
+                  ADD 1 TO W-NUMERO
+                  DISPLAY "OLA MUNDO"
+                  COMPUTE W-NUMERO3 = W-NUMERO * 2
+                  COMPUTE W-NUMERO2 = FUNCTION SQRT(W-NUMERO)
+                  DISPLAY W-NUMERO3
+                  DISPLAY W-NUMERO2
+               END-PERFORM
+           END-IF.
 
             IF W-NUMERO > 5
                   DISPLAY "E MAIOR QUE 5."
+                  MOVE WS-RETURN-CODE TO RETURN-CODE
+                  GOBACK
             ELSE
                   DISPLAY "E MENOR QUE 5."
-
+                  MOVE WS-RETURN-CODE TO RETURN-CODE
                     GOBACK.
 
 
+       VALIDAR-ENTRADA-NUMERICA.
+      * W-NUMERO used to go straight from ACCEPT into FUNCTION SQRT
+      * with no edit at all; run it past the same shared range check
+      * every other operator-entered field now uses.
+           MOVE W-NUMERO TO WS-VAL-GENERICO.
+           MOVE ZEROS TO WS-MIN-GENERICO.
+           MOVE 9.99 TO WS-MAX-GENERICO.
+           CALL "VALIDAR-NUMERO-EDITADO" USING WS-VAL-GENERICO
+               WS-MIN-GENERICO WS-MAX-GENERICO WS-NUMERO-VALIDO.
+           IF WS-NUMERO-VALIDO = "N"
+               DISPLAY "VALOR FORA DO INTERVALO PERMITIDO (0-9.99): "
+                   W-NUMERO
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
 
+       CALCULAR-DIAS-ENTRE-DATAS.
+      * DATA-INICIAL/DATA-FINAL/DIAS promised a "days between these
+      * two dates" answer that nothing ever computed; derive DIAS as
+      * the real calendar difference instead.
+           DISPLAY "INFORME A DATA INICIAL (AAAAMMDD):".
+           ACCEPT DATA-INICIAL.
+           MOVE DATA-INICIAL TO WS-DATA-VERIFICAR.
+           PERFORM VALIDAR-UMA-DATA.
+           IF WS-DATA-VALIDA = "N"
+               DISPLAY "DATA INICIAL INVALIDA"
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY "INFORME A DATA FINAL (AAAAMMDD):"
+               ACCEPT DATA-FINAL
+               MOVE DATA-FINAL TO WS-DATA-VERIFICAR
+               PERFORM VALIDAR-UMA-DATA
+               IF WS-DATA-VALIDA = "N"
+                   DISPLAY "DATA FINAL INVALIDA"
+                   MOVE 4 TO WS-RETURN-CODE
+               ELSE
+                   COMPUTE DIAS =
+                       FUNCTION INTEGER-OF-DATE(DATA-FINAL)
+                       - FUNCTION INTEGER-OF-DATE(DATA-INICIAL)
+                   DISPLAY "DIAS ENTRE AS DATAS: " DIAS
+               END-IF
+           END-IF.
 
+       VALIDAR-UMA-DATA.
+      * Rejects a day/month combination that cannot exist on the
+      * calendar, including Feb 29 in a year that is not a leap year.
+           MOVE WS-DATA-VERIFICAR(1:4) TO WS-ANO-VALID.
+           MOVE WS-DATA-VERIFICAR(5:2) TO WS-MES-VALID.
+           MOVE WS-DATA-VERIFICAR(7:2) TO WS-DIA-VALID.
+           MOVE "S" TO WS-DATA-VALIDA.
+           IF WS-MES-VALID < 1 OR WS-MES-VALID > 12
+               MOVE "N" TO WS-DATA-VALIDA
+           ELSE
+               PERFORM VERIFICAR-ANO-BISSEXTO
+               MOVE WS-DIAS-MES-TAB(WS-MES-VALID) TO WS-DIAS-MES-MAX
+               IF WS-MES-VALID = 2 AND WS-BISSEXTO = "S"
+                   MOVE 29 TO WS-DIAS-MES-MAX
+               END-IF
+               IF WS-DIA-VALID < 1 OR WS-DIA-VALID > WS-DIAS-MES-MAX
+                   MOVE "N" TO WS-DATA-VALIDA
+               END-IF
+           END-IF.
 
-            STOP RUN.
+       VERIFICAR-ANO-BISSEXTO.
+           MOVE "N" TO WS-BISSEXTO.
+           IF FUNCTION MOD(WS-ANO-VALID, 4) = 0
+               AND (FUNCTION MOD(WS-ANO-VALID, 100) NOT = 0
+                   OR FUNCTION MOD(WS-ANO-VALID, 400) = 0)
+               MOVE "S" TO WS-BISSEXTO
+           END-IF.
